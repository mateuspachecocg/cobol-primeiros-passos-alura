@@ -0,0 +1,51 @@
+//NITEBAT  JOB (ACCT),'FECHAMENTO NOTURNO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* JOB NITEBAT - ENCADEIA O FECHAMENTO MENSAL DE VENDAS
+//* (PROGCOBD05) E O CALCULO DE RENTABILIDADE DE JUROS
+//* COMPOSTOS (PROGCOBD04) NUMA SO JANELA NOTURNA, EM VEZ
+//* DE DUAS SESSOES DE CONSOLE SEPARADAS. OS DOIS PROGRAMAS
+//* CONTINUAM LENDO OS DADOS DA VENDA/SIMULACAO POR ACCEPT
+//* (SEM FROM CONSOLE), ENTAO EM BATCH ELES VEM DO SYSIN NA
+//* MESMA ORDEM EM QUE SERIAM DIGITADOS NUM TERMINAL
+//*********************************************************
+//*
+//STEP05   EXEC PGM=PROGCOBD05
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SALESHIST DD DSN=PROD.VENDAS.SALESHIST,
+//             DISP=(MOD,KEEP,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=015)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+01
+1
+500
+02
+2
+750
+03
+3
+300
+99
+/*
+//*
+//STEP04   EXEC PGM=PROGCOBD04,COND=(0,NE,STEP05)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//RATETAB  DD DSN=PROD.INVEST.RATETAB,DISP=SHR
+//AMORTRPT DD DSN=PROD.INVEST.AMORTRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=080)
+//AUDITTRL DD DSN=PROD.PAYROLL.AUDITTRL,
+//             DISP=(MOD,KEEP,KEEP),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=114)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+10000
+12
+02
+/*
+//*
