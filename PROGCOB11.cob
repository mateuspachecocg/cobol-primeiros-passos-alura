@@ -1,52 +1,214 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB11.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER NOME, ANO DE POSSE E SALARIO
-      *  CALCULAR AUMENTO SALARIAL
-      * DATA = 22/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME                 PIC X(20)        VALUE SPACES.
-       77 WRK-ANO-POSSE            PIC 9(04)        VALUE ZEROS.
-       77 WRK-SALARIO              PIC 9(06)V99     VALUE ZEROS.
-       77 WRK-SALARIO-ED           PIC Z.ZZ9,99     VALUE ZEROS.
-       77 WRK-AUMENTO              PIC 9(06)V99     VALUE ZEROS.
-       77 WRK-ANO-TRABALHO         PIC 9(02)        VALUE ZEROS.
-       PROCEDURE DIVISION.
-
-           DISPLAY 'NOME... '
-           ACCEPT WRK-NOME.
-
-           DISPLAY 'ANO DE POSSE... '
-           ACCEPT WRK-ANO-POSSE.
-
-           DISPLAY 'SALARIO... '
-           ACCEPT WRK-SALARIO.
-
-           COMPUTE WRK-ANO-TRABALHO = 2024 - WRK-ANO-POSSE.
-
-           EVALUATE WRK-ANO-TRABALHO
-              WHEN 0 THRU 1,0
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,00
-              WHEN 2 THRU 5,0
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,05
-              WHEN 6 THRU 15,0
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,10
-              WHEN OTHER
-                   COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15
-              END-EVALUATE.
-           MOVE WRK-AUMENTO TO WRK-SALARIO-ED.
-           DISPLAY 'O FUNCIONARIO ' WRK-NOME.
-           DISPLAY 'VAI TER AUMENTO R$ ' WRK-SALARIO-ED.
-           COMPUTE WRK-SALARIO = WRK-SALARIO + WRK-AUMENTO.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY 'NOVO SALARIO    R$ ' WRK-SALARIO-ED.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB11.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER NOME, ANO DE POSSE E SALARIO
+      *  CALCULAR AUMENTO SALARIAL
+      * DATA = 22/05/2024
+      * ALTERADO = 18/06/2024 - VIROU BATCH: LE O EMPLOYEE-MASTER
+      *            INTEIRO (MESMO COPYBOOK DO PROGCOB04) E EMITE UM
+      *            RELATORIO DE MERITO COM OS TOTAIS DE CONTROLE POR
+      *            FAIXA DE TEMPO DE CASA E O TOTAL DE AUMENTO CONCEDIDO
+      * ALTERADO = 18/06/2024 - O ANO CORRENTE PARA O CALCULO DO TEMPO
+      *            DE CASA DEIXOU DE SER O LITERAL 2024 E PASSOU A SER
+      *            LIDO DO RELOGIO DO SISTEMA
+      * ALTERADO = 18/06/2024 - ACRESCENTADA A PROJECAO SALARIAL DE 5
+      *            ANOS: A CADA ANO PROJETADO O TEMPO DE CASA AVANCA
+      *            UM ANO (PODENDO MUDAR DE FAIXA) E O AUMENTO DA
+      *            FAIXA CORRENTE E COMPOSTO SOBRE O SALARIO, DA MESMA
+      *            FORMA QUE O PROGCOBD04 COMPOE A TAXA MENSAL SOBRE
+      *            O MONTANTE
+      * ALTERADO = 22/06/2024 - CADA AUMENTO DE MERITO CONCEDIDO GRAVA
+      *            UMA LINHA NO AUDIT-TRAIL COMPARTILHADO (COPYBOOK
+      *            AUDITTRL), MESMO ARQUIVO USADO PELO FECHAMENTO DE
+      *            FOLHA (PROGCOB04)
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-NOME
+               FILE STATUS IS WRK-FS-EMPMAST.
+
+           SELECT MERIT-RPT ASSIGN TO 'MERITRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MERITRPT.
+
+           SELECT AUDIT-TRAIL ASSIGN TO 'AUDITTRL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITTRL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY 'EMPLOYEE.COB'.
+
+       FD  MERIT-RPT.
+       01  MR-LINHA             PIC X(80).
+
+       FD  AUDIT-TRAIL.
+           COPY 'AUDITTRL.COB'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-AUDITTRL          PIC X(02)        VALUE ZEROS.
+       77 WRK-HORASYS              PIC 9(08)        VALUE ZEROS.
+       77 WRK-NOME                 PIC X(20)        VALUE SPACES.
+       77 WRK-ANO-POSSE            PIC 9(04)        VALUE ZEROS.
+       77 WRK-SALARIO              PIC 9(06)V99     VALUE ZEROS.
+       77 WRK-SALARIO-ED           PIC Z.ZZ9,99     VALUE ZEROS.
+       77 WRK-AUMENTO              PIC 9(06)V99     VALUE ZEROS.
+       77 WRK-ANO-TRABALHO         PIC 9(02)        VALUE ZEROS.
+       77 WRK-PERC-AUMENTO         PIC 9V99         VALUE ZEROS.
+       77 WRK-DATASYS              PIC 9(08)        VALUE ZEROS.
+       77 WRK-ANOSYS               PIC 9(04)        VALUE ZEROS.
+       77 WRK-FS-EMPMAST           PIC X(02)        VALUE ZEROS.
+       77 WRK-FS-MERITRPT          PIC X(02)        VALUE ZEROS.
+       77 WRK-EOF-EMPMAST          PIC X(01)        VALUE 'N'.
+          88 FIM-EMPMAST           VALUE 'S'.
+       77 WRK-QT-FUNC              PIC 9(04)        VALUE ZEROS.
+       77 WRK-QT-FAIXA1            PIC 9(04)        VALUE ZEROS.
+       77 WRK-QT-FAIXA2            PIC 9(04)        VALUE ZEROS.
+       77 WRK-QT-FAIXA3            PIC 9(04)        VALUE ZEROS.
+       77 WRK-QT-FAIXA4            PIC 9(04)        VALUE ZEROS.
+       77 WRK-TOTAL-AUMENTO        PIC 9(08)V99     VALUE ZEROS.
+       77 WRK-TOTAL-AUMENTO-ED     PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SAL-PROJ             PIC 9(06)V99     VALUE ZEROS.
+       77 WRK-SAL-PROJ-ED          PIC Z.ZZZ.ZZ9,99   VALUE ZEROS.
+       77 WRK-ANO-TRABALHO-PROJ    PIC 9(02)        VALUE ZEROS.
+       77 WRK-PERC-PROJ            PIC 9V99         VALUE ZEROS.
+       01  MR-DETALHE.
+           02 FILLER            PIC X(10) VALUE 'MERITO: '.
+           02 MR-D-NOME         PIC X(20).
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 MR-D-AUMENTO      PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(15) VALUE ' PROJ 5 ANOS R$'.
+           02 MR-D-SAL-PROJ     PIC ZZ.ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-EMPMAST.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORASYS FROM TIME.
+           MOVE WRK-DATASYS(1:4) TO WRK-ANOSYS.
+
+           OPEN INPUT EMPLOYEE-MASTER.
+           OPEN OUTPUT MERIT-RPT.
+
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WRK-FS-AUDITTRL = '05' OR WRK-FS-AUDITTRL = '35'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+
+           PERFORM 0110-LER-EMPLOYEE-MASTER.
+
+       0110-LER-EMPLOYEE-MASTER.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE 'S' TO WRK-EOF-EMPMAST
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE EM-NOME      TO WRK-NOME.
+           MOVE EM-SALARIO   TO WRK-SALARIO.
+           MOVE EM-ANO-POSSE TO WRK-ANO-POSSE.
+
+           COMPUTE WRK-ANO-TRABALHO = WRK-ANOSYS - WRK-ANO-POSSE.
+
+           PERFORM 0210-CLASSIFICAR-FAIXA.
+
+           COMPUTE WRK-AUMENTO = WRK-SALARIO * WRK-PERC-AUMENTO.
+           MOVE WRK-AUMENTO TO WRK-SALARIO-ED.
+           DISPLAY 'O FUNCIONARIO ' WRK-NOME.
+           DISPLAY 'VAI TER AUMENTO R$ ' WRK-SALARIO-ED.
+
+           PERFORM 0220-PROJETAR-CINCO-ANOS.
+           PERFORM 0230-REGISTRAR-AUDITORIA.
+
+           MOVE WRK-NOME     TO MR-D-NOME.
+           MOVE WRK-AUMENTO  TO MR-D-AUMENTO.
+           MOVE WRK-SAL-PROJ TO MR-D-SAL-PROJ.
+           WRITE MR-LINHA FROM MR-DETALHE.
+
+           ADD 1 TO WRK-QT-FUNC.
+           ADD WRK-AUMENTO TO WRK-TOTAL-AUMENTO.
+
+           PERFORM 0110-LER-EMPLOYEE-MASTER.
+
+       0210-CLASSIFICAR-FAIXA.
+           EVALUATE WRK-ANO-TRABALHO
+              WHEN 0 THRU 1
+                   MOVE 0,00 TO WRK-PERC-AUMENTO
+                   ADD 1 TO WRK-QT-FAIXA1
+              WHEN 2 THRU 5
+                   MOVE 0,05 TO WRK-PERC-AUMENTO
+                   ADD 1 TO WRK-QT-FAIXA2
+              WHEN 6 THRU 15
+                   MOVE 0,10 TO WRK-PERC-AUMENTO
+                   ADD 1 TO WRK-QT-FAIXA3
+              WHEN OTHER
+                   MOVE 0,15 TO WRK-PERC-AUMENTO
+                   ADD 1 TO WRK-QT-FAIXA4
+           END-EVALUATE.
+
+       0220-PROJETAR-CINCO-ANOS.
+           MOVE WRK-SALARIO TO WRK-SAL-PROJ.
+           MOVE WRK-ANO-TRABALHO TO WRK-ANO-TRABALHO-PROJ.
+
+           PERFORM 5 TIMES
+               ADD 1 TO WRK-ANO-TRABALHO-PROJ
+               EVALUATE WRK-ANO-TRABALHO-PROJ
+                  WHEN 0 THRU 1
+                       MOVE 0,00 TO WRK-PERC-PROJ
+                  WHEN 2 THRU 5
+                       MOVE 0,05 TO WRK-PERC-PROJ
+                  WHEN 6 THRU 15
+                       MOVE 0,10 TO WRK-PERC-PROJ
+                  WHEN OTHER
+                       MOVE 0,15 TO WRK-PERC-PROJ
+               END-EVALUATE
+               COMPUTE WRK-SAL-PROJ = WRK-SAL-PROJ +
+                                       (WRK-SAL-PROJ * WRK-PERC-PROJ)
+           END-PERFORM.
+
+       0230-REGISTRAR-AUDITORIA.
+           MOVE WRK-DATASYS  TO AT-DATA.
+           MOVE WRK-HORASYS  TO AT-HORA.
+           MOVE 'BATCH'      TO AT-USUARIO.
+           MOVE 'PROGCOB11'  TO AT-PROGRAMA.
+           MOVE 'AUMENTO MERITO' TO AT-OPERACAO.
+           MOVE WRK-NOME     TO AT-ENTRADA.
+           MOVE WRK-SALARIO-ED TO AT-RESULTADO.
+           WRITE AT-REGISTRO.
+
+       0300-FINALIZAR.
+           MOVE WRK-TOTAL-AUMENTO TO WRK-TOTAL-AUMENTO-ED.
+           DISPLAY '-------------------------'
+           DISPLAY 'FUNCIONARIOS PROCESSADOS...... ' WRK-QT-FUNC.
+           DISPLAY 'FAIXA 0-1 ANO  (0%)........... ' WRK-QT-FAIXA1.
+           DISPLAY 'FAIXA 2-5 ANOS (5%)........... ' WRK-QT-FAIXA2.
+           DISPLAY 'FAIXA 6-15 ANOS (10%)......... ' WRK-QT-FAIXA3.
+           DISPLAY 'FAIXA 16+ ANOS (15%).......... ' WRK-QT-FAIXA4.
+           DISPLAY 'TOTAL DE AUMENTO CONCEDIDO R$.. '
+               WRK-TOTAL-AUMENTO-ED.
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE MERIT-RPT.
+           CLOSE AUDIT-TRAIL.
