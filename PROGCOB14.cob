@@ -1,45 +1,118 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB14.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER UM NUMERO
-      *     GERAR A TABUADA DE 1 A 10
-      *     UTILIZAR VARYING.
-      * DATA = 22/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUMERO    PIC 9(02) VALUE ZEROS.
-       77 WRK-CONTADOR  PIC 9(02) VALUE ZEROS.
-       77 WRK-RESULT    PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-NUMERO > 0
-               PERFORM 0200-PROCESSAR
-           END-IF.
-
-           PERFORM 0300-FINALIZAR.
-
-           STOP RUN.
-
-       0100-INICIALIZAR.
-           DISPLAY 'ENTRE COM O NUMERO: '
-           ACCEPT WRK-NUMERO FROM CONSOLE.
-
-       0200-PROCESSAR.
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                           UNTIL WRK-CONTADOR > 10
-               COMPUTE WRK-RESULT = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESULT
-           END-PERFORM.
-
-       0300-FINALIZAR.
-           DISPLAY '-------------------------'
-           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB14.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER UM NUMERO
+      *     GERAR A TABUADA DE 1 A 10
+      *     UTILIZAR VARYING.
+      * DATA = 22/05/2024
+      * ALTERADO = 19/06/2024 - A SAIDA PASSOU A IR PARA UM ARQUIVO DE
+      *            IMPRESSAO (TABUADA-RPT) COM CABECALHO DE PAGINA
+      *            REPETINDO O WRK-NUMERO, EM VEZ DE SO APARECER NO
+      *            CONSOLE
+      * ALTERADO = 19/06/2024 - 0100-INICIALIZAR PASSOU A RECEBER UM
+      *            NUMERO INICIAL E FINAL, GERANDO UMA PAGINA DE
+      *            TABUADA PARA CADA NUMERO DO INTERVALO NUMA SO
+      *            EXECUCAO
+      * ALTERADO = 21/06/2024 - NUMERO INICIAL E FINAL PASSARAM A SER
+      *            CRITICADOS PELA ROTINA COMPARTILHADA DE VALIDACAO
+      *            NUMERICA (COPYBOOK VALIDANUM)
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-RPT ASSIGN TO 'TABUADA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TABUADA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA-RPT.
+       01  TB-LINHA         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NUM-INICIO   PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM-FIM      PIC 9(02) VALUE ZEROS.
+       77 WRK-NUMERO       PIC 9(02) VALUE ZEROS.
+       77 WRK-CONTADOR     PIC 9(02) VALUE ZEROS.
+       77 WRK-RESULT       PIC 9(04) VALUE ZEROS.
+       77 WRK-FS-TABUADA   PIC X(02) VALUE ZEROS.
+       77 WRK-INICIO-OK    PIC X(01) VALUE 'S'.
+          88 INICIO-VALIDO VALUE 'S'.
+       77 WRK-FIM-OK       PIC X(01) VALUE 'S'.
+          88 FIM-VALIDO    VALUE 'S'.
+       01  TB-CABECALHO.
+           02 FILLER        PIC X(15) VALUE '---- TABUADA DO'.
+           02 FILLER        PIC X(01) VALUE SPACE.
+           02 TB-C-NUMERO   PIC Z9.
+           02 FILLER        PIC X(05) VALUE ' ----'.
+       01  TB-DETALHE.
+           02 TB-D-NUMERO   PIC Z9.
+           02 FILLER        PIC X(03) VALUE ' X '.
+           02 TB-D-CONTADOR PIC Z9.
+           02 FILLER        PIC X(03) VALUE ' = '.
+           02 TB-D-RESULT   PIC ZZZ9.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF INICIO-VALIDO AND FIM-VALIDO
+                          AND WRK-NUM-FIM >= WRK-NUM-INICIO
+               MOVE WRK-NUM-INICIO TO WRK-NUMERO
+               PERFORM 0200-PROCESSAR UNTIL WRK-NUMERO > WRK-NUM-FIM
+           END-IF.
+
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           DISPLAY 'ENTRE COM O NUMERO INICIAL: '
+           ACCEPT WRK-NUM-INICIO FROM CONSOLE.
+           COPY 'VALIDANUM.CPY'
+               REPLACING VN-CAMPO  BY WRK-NUM-INICIO
+                         VN-MINIMO BY 1
+                         VN-MAXIMO BY 99
+                         VN-FLAG   BY WRK-INICIO-OK
+                         VN-NOME   BY 'NUMERO INICIAL'.
+
+           DISPLAY 'ENTRE COM O NUMERO FINAL: '
+           ACCEPT WRK-NUM-FIM FROM CONSOLE.
+           COPY 'VALIDANUM.CPY'
+               REPLACING VN-CAMPO  BY WRK-NUM-FIM
+                         VN-MINIMO BY 1
+                         VN-MAXIMO BY 99
+                         VN-FLAG   BY WRK-FIM-OK
+                         VN-NOME   BY 'NUMERO FINAL'.
+
+           OPEN OUTPUT TABUADA-RPT.
+
+       0200-PROCESSAR.
+           MOVE WRK-NUMERO TO TB-C-NUMERO.
+           WRITE TB-LINHA FROM TB-CABECALHO.
+
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
+                           UNTIL WRK-CONTADOR > 10
+               COMPUTE WRK-RESULT = WRK-NUMERO * WRK-CONTADOR
+               MOVE WRK-NUMERO   TO TB-D-NUMERO
+               MOVE WRK-CONTADOR TO TB-D-CONTADOR
+               MOVE WRK-RESULT   TO TB-D-RESULT
+               WRITE TB-LINHA FROM TB-DETALHE
+               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESULT
+           END-PERFORM.
+
+           ADD 1 TO WRK-NUMERO.
+
+       0300-FINALIZAR.
+           DISPLAY '-------------------------'
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE TABUADA-RPT.
