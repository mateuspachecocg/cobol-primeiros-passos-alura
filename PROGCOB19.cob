@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB19.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: MENU DE ENTRADA UNICO PARA CHAMAR OS DEMAIS PROGRAMAS
+      *     DO SISTEMA PELO NUMERO, SEM O OPERADOR PRECISAR DECORAR
+      *     O PROGRAM-ID DE CADA UM
+      * DATA = 23/06/2024
+      * ALTERADO = 23/06/2024 - INCLUIDA A OPCAO 18, RESUMO DE FINAL DE
+      *            PERIODO (PROGCOB20), CRIADO DEPOIS DESTE MENU
+      * ALTERADO = 24/06/2024 - RETIRADA A OPCAO 13 (PROGCOB16); ELE
+      *            VIROU SUBPROGRAMA COM LINKAGE (DATA/HOLIDAY) E NAO
+      *            PODE MAIS SER CHAMADO SOZINHO SEM QUEM FORNECA OS
+      *            PARAMETROS, MESMO CASO DE PROGCOB17 E PROGCOB18
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO       PIC 9(02)     VALUE ZEROS.
+         88 SAIR-MENU     VALUE 0.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-MENU UNTIL SAIR-MENU.
+
+           STOP RUN.
+
+       0100-MENU.
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'SISTEMA - MENU PRINCIPAL'
+           DISPLAY ' 1 - IMPRIMIR MENSAGEM'
+           DISPLAY ' 2 - FOLHA DE PAGAMENTO'
+           DISPLAY ' 3 - OPERADORES ARITMETICOS (DEMO)'
+           DISPLAY ' 4 - SUBTRACAO COM NUMEROS NEGATIVOS (DEMO)'
+           DISPLAY ' 5 - BOLETIM DE ALUNO'
+           DISPLAY ' 6 - BOLETIM DE ALUNO (TABELA DE FAIXAS)'
+           DISPLAY ' 7 - COTACAO DE FRETE'
+           DISPLAY ' 8 - LOGIN E CONTROLE DE ACESSO'
+           DISPLAY ' 9 - AUMENTO POR MERITO'
+           DISPLAY '10 - BOLETIM DE TURMA (BATCH)'
+           DISPLAY '11 - RECEBER UM NUMERO (DEMO)'
+           DISPLAY '12 - RECEBER UM NUMERO (DEMO)'
+           DISPLAY '14 - VALIDAR CPF'
+           DISPLAY '15 - AREA E PERIMETRO'
+           DISPLAY '16 - JUROS COMPOSTOS'
+           DISPLAY '17 - VENDAS POR MES'
+           DISPLAY '18 - RESUMO DE FINAL DE PERIODO (TURMAS)'
+           DISPLAY ' 0 - SAIR'
+           DISPLAY 'OPCAO... '
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'PROGCOB02'
+               WHEN 2
+                   CALL 'PROGCOB04'
+               WHEN 3
+                   CALL 'PROGCOB05'
+               WHEN 4
+                   CALL 'PROGCOB06'
+               WHEN 5
+                   CALL 'PROGCOB07'
+               WHEN 6
+                   CALL 'PROGCOB08'
+               WHEN 7
+                   CALL 'PROGCOB09'
+               WHEN 8
+                   CALL 'PROGCOB10'
+               WHEN 9
+                   CALL 'PROGCOB11'
+               WHEN 10
+                   CALL 'PROGCOB12'
+               WHEN 11
+                   CALL 'PROGCOB14'
+               WHEN 12
+                   CALL 'PROGCOB15'
+               WHEN 14
+                   CALL 'PROGCOBD01'
+               WHEN 15
+                   CALL 'PROGCOBD03'
+               WHEN 16
+                   CALL 'PROGCOBD04'
+               WHEN 17
+                   CALL 'PROGCOBD05'
+               WHEN 18
+                   CALL 'PROGCOB20'
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
