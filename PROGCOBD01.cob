@@ -1,24 +1,158 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB01.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER UM CPF DO TECLADO
-      * IMPRIMIR FORMATADO - XXX.XXX.XXX-XX
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WRK-CPF.
-           02 WRK-TC1  PIC 9(03) VALUE ZEROS.
-           02 WRK-TC2  PIC 9(03) VALUE ZEROS.
-           02 WRK-TC3  PIC 9(03) VALUE ZEROS.
-           02 WRK-DP1  PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-CPF FROM CONSOLE.
-      ****************MOSTRA DADOS
-           DISPLAY 'CPF: ' WRK-TC1 '.' WRK-TC2 '.' WRK-TC3 '-'
-           WRK-DP1.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBD01.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER UM CPF DO TECLADO
+      * IMPRIMIR FORMATADO - XXX.XXX.XXX-XX
+      * DATA = 21/05/2024
+      * ALTERADO = 04/06/2024 - VALIDA OS DIGITOS VERIFICADORES
+      *            DO CPF ANTES DE FORMATAR E ACEITAR O REGISTRO
+      * ALTERADO = 05/06/2024 - VIROU TELA DE CADASTRO COMPLETO:
+      *            CAPTURA NOME, ENDERECO E TELEFONE E GRAVA O
+      *            CUSTOMER-MASTER CHAVEADO POR CPF
+      * ALTERADO = 16/06/2024 - PROGRAM-ID RENOMEADO DE PROGCOB01
+      *            PARA PROGCOBD01 PARA NAO COLIDIR COM OS OUTROS
+      *            PROGRAMAS QUE COMPILAVAM COMO PROGCOB01
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO 'CUSTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CPF
+               FILE STATUS IS WRK-FS-CUSTMAST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01  CM-REGISTRO.
+           02 CM-CPF         PIC 9(11).
+           02 CM-NOME        PIC X(30).
+           02 CM-ENDERECO    PIC X(40).
+           02 CM-TELEFONE    PIC X(15).
+       WORKING-STORAGE SECTION.
+       01  WRK-CPF.
+           02 WRK-TC1  PIC 9(03) VALUE ZEROS.
+           02 WRK-TC1-R REDEFINES WRK-TC1.
+               03 WRK-D1   PIC 9(01).
+               03 WRK-D2   PIC 9(01).
+               03 WRK-D3   PIC 9(01).
+           02 WRK-TC2  PIC 9(03) VALUE ZEROS.
+           02 WRK-TC2-R REDEFINES WRK-TC2.
+               03 WRK-D4   PIC 9(01).
+               03 WRK-D5   PIC 9(01).
+               03 WRK-D6   PIC 9(01).
+           02 WRK-TC3  PIC 9(03) VALUE ZEROS.
+           02 WRK-TC3-R REDEFINES WRK-TC3.
+               03 WRK-D7   PIC 9(01).
+               03 WRK-D8   PIC 9(01).
+               03 WRK-D9   PIC 9(01).
+           02 WRK-DP1  PIC 9(02) VALUE ZEROS.
+           02 WRK-DP1-R REDEFINES WRK-DP1.
+               03 WRK-DV1  PIC 9(01).
+               03 WRK-DV2  PIC 9(01).
+       77  WRK-NOME       PIC X(30) VALUE SPACES.
+       77  WRK-ENDERECO   PIC X(40) VALUE SPACES.
+       77  WRK-TELEFONE   PIC X(15) VALUE SPACES.
+       77  WRK-SOMA1      PIC 9(04) VALUE ZEROS.
+       77  WRK-SOMA2      PIC 9(04) VALUE ZEROS.
+       77  WRK-QUOC       PIC 9(04) VALUE ZEROS.
+       77  WRK-RESTO      PIC 9(02) VALUE ZEROS.
+       77  WRK-DV1-CALC   PIC 9(01) VALUE ZEROS.
+       77  WRK-DV2-CALC   PIC 9(01) VALUE ZEROS.
+       77  WRK-CPF-VALIDO PIC X(01) VALUE 'N'.
+           88 CPF-OK      VALUE 'S'.
+       77  WRK-FS-CUSTMAST PIC X(02) VALUE ZEROS.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-VALIDAR-CPF.
+           IF CPF-OK
+               PERFORM 0300-GRAVAR
+           ELSE
+               DISPLAY 'CPF INVALIDO - DIGITOS VERIFICADORES NAO'
+               DISPLAY 'CONFEREM COM O NUMERO INFORMADO'
+           END-IF.
+           PERFORM 0400-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           DISPLAY 'CPF... '
+           ACCEPT WRK-CPF FROM CONSOLE.
+
+           DISPLAY 'NOME... '
+           ACCEPT WRK-NOME FROM CONSOLE.
+
+           DISPLAY 'ENDERECO... '
+           ACCEPT WRK-ENDERECO FROM CONSOLE.
+
+           DISPLAY 'TELEFONE... '
+           ACCEPT WRK-TELEFONE FROM CONSOLE.
+
+       0200-VALIDAR-CPF.
+           PERFORM 0210-CALCULA-DV1.
+           PERFORM 0220-CALCULA-DV2.
+
+           IF WRK-DV1 = WRK-DV1-CALC AND WRK-DV2 = WRK-DV2-CALC
+               MOVE 'S' TO WRK-CPF-VALIDO
+           ELSE
+               MOVE 'N' TO WRK-CPF-VALIDO
+           END-IF.
+
+       0210-CALCULA-DV1.
+           COMPUTE WRK-SOMA1 = WRK-D1 * 10 + WRK-D2 * 9 + WRK-D3 * 8
+                              + WRK-D4 * 7 + WRK-D5 * 6 + WRK-D6 * 5
+                              + WRK-D7 * 4 + WRK-D8 * 3 + WRK-D9 * 2.
+           DIVIDE WRK-SOMA1 BY 11 GIVING WRK-QUOC REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DV1-CALC
+           ELSE
+               COMPUTE WRK-DV1-CALC = 11 - WRK-RESTO
+           END-IF.
+
+       0220-CALCULA-DV2.
+           COMPUTE WRK-SOMA2 = WRK-D1 * 11 + WRK-D2 * 10 + WRK-D3 * 9
+                              + WRK-D4 * 8 + WRK-D5 * 7 + WRK-D6 * 6
+                              + WRK-D7 * 5 + WRK-D8 * 4 + WRK-D9 * 3
+                              + WRK-DV1-CALC * 2.
+           DIVIDE WRK-SOMA2 BY 11 GIVING WRK-QUOC REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DV2-CALC
+           ELSE
+               COMPUTE WRK-DV2-CALC = 11 - WRK-RESTO
+           END-IF.
+
+       0300-GRAVAR.
+           OPEN I-O CUSTOMER-MASTER.
+           IF WRK-FS-CUSTMAST = '35'
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+
+           MOVE WRK-CPF   TO CM-CPF.
+           MOVE WRK-NOME  TO CM-NOME.
+           MOVE WRK-ENDERECO TO CM-ENDERECO.
+           MOVE WRK-TELEFONE TO CM-TELEFONE.
+
+           WRITE CM-REGISTRO
+               INVALID KEY
+                   DISPLAY 'CLIENTE JA CADASTRADO PARA ESTE CPF'
+           END-WRITE.
+
+           DISPLAY 'CPF: ' WRK-TC1 '.' WRK-TC2 '.' WRK-TC3 '-' WRK-DP1.
+           DISPLAY 'CLIENTE CADASTRADO COM SUCESSO'.
+
+           CLOSE CUSTOMER-MASTER.
+
+       0400-FINALIZAR.
+           DISPLAY '-------------------------'
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
