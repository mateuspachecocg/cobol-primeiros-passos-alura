@@ -1,54 +1,110 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB12.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: TRABALHANDO COM COMENTARIOS
-      *     IMPRIMIR STATUS
-      *     UTILIZAR COMANDOS IF ELSE
-      * DATA = 22/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1    PIC 9(02)V9 VALUE ZEROS.
-       77 WRK-NOTA2    PIC 9(02)V9 VALUE ZEROS.
-       77 WRK-MD       PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-MD-ED    PIC Z9,9 VALUE ZEROS.
-       PROCEDURE DIVISION.
-
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
-               PERFORM 0200-PROCESSAR
-           END-IF.
-           PERFORM 0300-FINALIZAR.
-
-           STOP RUN.
-
-       0100-INICIALIZAR.
-           DISPLAY 'ENTRE COM A NOTA 1: '
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY 'ENTRE COM A NOTA 2: '
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
-
-       0200-PROCESSAR.
-           COMPUTE WRK-MD = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           MOVE WRK-MD TO WRK-MD-ED.
-           DISPLAY 'MEDIA  ' WRK-MD-ED.
-           IF WRK-MD >= 6
-               DISPLAY 'APROVADO'
-           ELSE
-               IF WRK-MD >= 2
-                    DISPLAY 'RECUPERACAO'
-               ELSE
-                    DISPLAY 'REPROVADO'
-               END-IF
-           END-IF.
-
-       0300-FINALIZAR.
-           DISPLAY '-------------------------'
-           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB12.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: TRABALHANDO COM COMENTARIOS
+      *     IMPRIMIR STATUS
+      *     UTILIZAR COMANDOS IF ELSE
+      * DATA = 22/05/2024
+      * ALTERADO = 19/06/2024 - VIROU BATCH: 0100-INICIALIZAR PASSOU A
+      *            LER UM STUDENT-FILE (MESMO COPYBOOK DO PROGCOB07)
+      *            EM VEZ DE UM PAR DE NOTAS DIGITADO, E 0300-FINALIZAR
+      *            IMPRIME OS TOTAIS DA TURMA POR SITUACAO
+      * ALTERADO = 19/06/2024 - ACRESCENTADA A FAIXA DE EXAME, LOGO
+      *            ABAIXO DO PISO DA RECUPERACAO, QUE ANTES CAIA TODA
+      *            DENTRO DE REPROVADO
+      * ALTERADO = 22/06/2024 - A DECISAO APROVADO/RECUPERACAO/EXAME/
+      *            REPROVADO SAIU DO IF ANINHADO LOCAL E PASSOU A VIR
+      *            DA SUBROTINA COMPARTILHADA PROGCOB18 (MESMA REGRA
+      *            USADA PELO PROGCOB07 E PELO PROGCOB08); OS TOTAIS
+      *            DA TURMA AGORA CONTAM PELO TEXTO DEVOLVIDO
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-STUDENT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY 'STUDENT.COB'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NOTA1    PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA2    PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MD       PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-MD-ED    PIC Z9,9 VALUE ZEROS.
+       77 WRK-FS-STUDENT   PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-STUDENT  PIC X(01) VALUE 'N'.
+          88 FIM-STUDENT   VALUE 'S'.
+       77 WRK-QT-ALUNOS    PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-APROVADO  PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-RECUP     PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-EXAME     PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-REPROV    PIC 9(04) VALUE ZEROS.
+       77 WRK-STATUS-FINAL PIC X(11) VALUE SPACES.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-STUDENT.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN INPUT STUDENT-FILE.
+           PERFORM 0110-LER-ALUNO.
+
+       0110-LER-ALUNO.
+           READ STUDENT-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-STUDENT
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE STD-NOTA1 TO WRK-NOTA1.
+           MOVE STD-NOTA2 TO WRK-NOTA2.
+
+           DISPLAY 'ALUNO: ' STD-NOME ' TURMA: ' STD-TURMA.
+           COMPUTE WRK-MD = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           MOVE WRK-MD TO WRK-MD-ED.
+           DISPLAY 'A MEDIA EH ' WRK-MD-ED.
+
+           CALL 'PROGCOB18' USING WRK-MD WRK-STATUS-FINAL.
+           DISPLAY WRK-STATUS-FINAL.
+
+           EVALUATE WRK-STATUS-FINAL
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-QT-APROVADO
+               WHEN 'RECUPERACAO'
+                   ADD 1 TO WRK-QT-RECUP
+               WHEN 'EXAME'
+                   ADD 1 TO WRK-QT-EXAME
+               WHEN OTHER
+                   ADD 1 TO WRK-QT-REPROV
+           END-EVALUATE.
+
+           ADD 1 TO WRK-QT-ALUNOS.
+           PERFORM 0110-LER-ALUNO.
+
+       0300-FINALIZAR.
+           DISPLAY '-------------------------'
+           DISPLAY 'ALUNOS PROCESSADOS.. ' WRK-QT-ALUNOS.
+           DISPLAY 'APROVADO........... ' WRK-QT-APROVADO.
+           DISPLAY 'RECUPERACAO........ ' WRK-QT-RECUP.
+           DISPLAY 'EXAME.............. ' WRK-QT-EXAME.
+           DISPLAY 'REPROVADO.......... ' WRK-QT-REPROV.
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE STUDENT-FILE.
