@@ -1,36 +1,210 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB10.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER USUARIO E NIVEL
-      *  UTILIZAR VARIAVEL NIVEL 88 - LOGICA
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-USUARIO     PIC X(20)     VALUE SPACES.
-       77 WRK-NIVEL       PIC 9(02)     VALUE ZEROS.
-         88 ADM      VALUE 01.
-         88 USER     VALUE 02.
-       PROCEDURE DIVISION.
-           DISPLAY 'USUARIO.. '
-           ACCEPT WRK-USUARIO FROM CONSOLE.
-
-           DISPLAY 'NIVEL..'
-           ACCEPT WRK-NIVEL FROM CONSOLE
-
-           IF ADM
-              DISPLAY 'NIVEL - ADMINISTRADOR'
-           ELSE
-               IF USER
-                    DISPLAY 'NIVEL - USUARIO'
-               ELSE
-                   DISPLAY 'USUARIO NAO AUTORIZADO'
-               END-IF
-           END-IF.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB10.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER USUARIO E NIVEL
+      *  UTILIZAR VARIAVEL NIVEL 88 - LOGICA
+      * DATA = 21/05/2024
+      * ALTERADO = 15/06/2024 - O NIVEL NAO E MAIS DIGITADO LIVRE:
+      *            O USUARIO E BUSCADO NO USER-MASTER, QUE GUARDA O
+      *            NIVEL REAL DE CADA LOGIN. TODA TENTATIVA (AUTORIZADA
+      *            OU NAO) VAI PARA O ACCESS-LOG
+      * ALTERADO = 17/06/2024 - CRIADO O NIVEL 00 - SUPERVISOR. QUEM
+      *            LOGA COMO SUPERVISOR CAI NUM MENU QUE CHAMA OS
+      *            PROGRAMAS BATCH (FOLHA, FRETE E BOLETIM) SEM
+      *            PRECISAR RODAR CADA UM NA MAO
+      * ALTERADO = 22/06/2024 - O USER-MASTER GANHOU UM CAMPO DE SENHA
+      *            (UM-SENHA) E O LOGIN PASSOU A PEDIR WRK-SENHA COM
+      *            ENTRADA MASCARADA (ACCEPT WITH NO ECHO), CONFERIDA
+      *            CONTRA O CADASTRO ANTES DE LIBERAR O NIVEL. TRES
+      *            TENTATIVAS SEGUIDAS DE SENHA ERRADA PARA O MESMO
+      *            USUARIO BLOQUEIAM O LOGIN NESTA EXECUCAO
+      * ALTERADO = 23/06/2024 - LOGIN NAO AUTORIZADO (USUARIO SEM NIVEL
+      *            VALIDO OU BLOQUEADO POR SENHA) PASSA A DEVOLVER O
+      *            RETURN-CODE DIFERENTE DE ZERO PARA QUE UM JCL CONSIGA
+      *            DETECTAR A FALHA POR COND
+      * ALTERADO = 25/06/2024 - CORRIGIDA BRECHA DE SEGURANCA: SE O
+      *            USER-MASTER NAO ABRISSE (ARQUIVO INEXISTENTE), O
+      *            INVALID KEY DO READ NUNCA DISPARAVA E WRK-NIVEL
+      *            FICAVA NO VALUE ZEROS DA WORKING-STORAGE, QUE E O
+      *            NIVEL 00 - SUPERVISOR; O LOGIN ERA LIBERADO COMO
+      *            SUPERVISOR SEM NUNCA TER SIDO ENCONTRADO OU
+      *            AUTENTICADO. WRK-NIVEL AGORA COMECA EM 99 (NIVEL
+      *            INVALIDO) NO TOPO DE 0200-AUTENTICAR, E A LEITURA
+      *            DO CADASTRO SO ACONTECE SE O OPEN DO USER-MASTER
+      *            REALMENTE DEU CERTO
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO 'USERMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UM-USUARIO
+               FILE STATUS IS WRK-FS-USERMAST.
+
+           SELECT ACCESS-LOG ASSIGN TO 'ACCESLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ACCESLOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+       01  UM-REGISTRO.
+           02 UM-USUARIO      PIC X(20).
+           02 UM-NIVEL        PIC 9(02).
+           02 UM-SENHA        PIC X(10).
+
+       FD  ACCESS-LOG.
+       01  AL-LINHA           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-USUARIO     PIC X(20)     VALUE SPACES.
+       77 WRK-NIVEL       PIC 9(02)     VALUE ZEROS.
+         88 SUPERVISOR VALUE 00.
+         88 ADM        VALUE 01.
+         88 USER       VALUE 02.
+       77 WRK-FS-USERMAST PIC X(02)     VALUE ZEROS.
+       77 WRK-FS-ACCESLOG PIC X(02)     VALUE ZEROS.
+       77 WRK-DATASYS     PIC 9(08)     VALUE ZEROS.
+       77 WRK-HORASYS     PIC 9(08)     VALUE ZEROS.
+       77 WRK-RESULTADO   PIC X(20)     VALUE SPACES.
+       77 WRK-OPCAO       PIC 9(01)     VALUE ZEROS.
+         88 SAIR-MENU     VALUE 0.
+       77 WRK-SENHA        PIC X(10)    VALUE SPACES.
+       77 WRK-QT-TENTATIVAS PIC 9(01)   VALUE ZEROS.
+       77 WRK-MAX-TENTATIVAS PIC 9(01)  VALUE 3.
+       77 WRK-SENHA-OK     PIC X(01)    VALUE 'N'.
+         88 SENHA-VALIDA   VALUE 'S'.
+       77 WRK-BLOQUEADO    PIC X(01)    VALUE 'N'.
+         88 LOGIN-BLOQUEADO VALUE 'S'.
+       01  AL-DETALHE.
+           02 AL-D-DATA       PIC 9(08).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AL-D-HORA       PIC 9(08).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AL-D-USUARIO    PIC X(20).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 AL-D-RESULTADO  PIC X(20).
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-AUTENTICAR.
+           PERFORM 0300-REGISTRAR-ACESSO.
+           IF SUPERVISOR
+               PERFORM 0400-MENU-SUPERVISOR UNTIL SAIR-MENU
+           END-IF.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY 'USUARIO.. '
+           ACCEPT WRK-USUARIO FROM CONSOLE.
+
+           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORASYS FROM TIME.
+
+       0200-AUTENTICAR.
+           MOVE 99 TO WRK-NIVEL.
+           OPEN INPUT USER-MASTER.
+
+           IF WRK-FS-USERMAST = '00'
+               MOVE WRK-USUARIO TO UM-USUARIO
+               READ USER-MASTER
+                   INVALID KEY
+                       MOVE 99 TO WRK-NIVEL
+               END-READ
+
+               IF WRK-FS-USERMAST = '00'
+                   PERFORM 0210-PEDIR-SENHA
+                       UNTIL SENHA-VALIDA OR LOGIN-BLOQUEADO
+                   IF SENHA-VALIDA
+                       MOVE UM-NIVEL TO WRK-NIVEL
+                   ELSE
+                       MOVE 99 TO WRK-NIVEL
+                   END-IF
+               END-IF
+
+               CLOSE USER-MASTER
+           END-IF.
+
+           IF LOGIN-BLOQUEADO
+               MOVE 'BLOQUEADO POR SENHA' TO WRK-RESULTADO
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 0220-DEFINIR-RESULTADO
+           END-IF.
+
+       0210-PEDIR-SENHA.
+           ADD 1 TO WRK-QT-TENTATIVAS.
+           DISPLAY 'SENHA... ' WITH NO ADVANCING.
+           ACCEPT WRK-SENHA WITH NO ECHO.
+
+           IF WRK-SENHA = UM-SENHA
+               MOVE 'S' TO WRK-SENHA-OK
+           ELSE
+               IF WRK-QT-TENTATIVAS >= WRK-MAX-TENTATIVAS
+                   MOVE 'S' TO WRK-BLOQUEADO
+                   DISPLAY 'USUARIO BLOQUEADO - EXCESSO DE TENTATIVAS'
+               ELSE
+                   DISPLAY 'SENHA INCORRETA - TENTE NOVAMENTE'
+               END-IF
+           END-IF.
+
+       0220-DEFINIR-RESULTADO.
+           EVALUATE TRUE
+               WHEN SUPERVISOR
+                   DISPLAY 'NIVEL - SUPERVISOR'
+                   MOVE 'AUTORIZADO - SUPERV' TO WRK-RESULTADO
+               WHEN ADM
+                   DISPLAY 'NIVEL - ADMINISTRADOR'
+                   MOVE 'AUTORIZADO - ADM' TO WRK-RESULTADO
+               WHEN USER
+                   DISPLAY 'NIVEL - USUARIO'
+                   MOVE 'AUTORIZADO - USER' TO WRK-RESULTADO
+               WHEN OTHER
+                   DISPLAY 'USUARIO NAO AUTORIZADO'
+                   MOVE 'NAO AUTORIZADO' TO WRK-RESULTADO
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       0300-REGISTRAR-ACESSO.
+           OPEN EXTEND ACCESS-LOG.
+           IF WRK-FS-ACCESLOG = '05' OR WRK-FS-ACCESLOG = '35'
+               OPEN OUTPUT ACCESS-LOG
+           END-IF.
+
+           MOVE WRK-DATASYS   TO AL-D-DATA.
+           MOVE WRK-HORASYS   TO AL-D-HORA.
+           MOVE WRK-USUARIO   TO AL-D-USUARIO.
+           MOVE WRK-RESULTADO TO AL-D-RESULTADO.
+           WRITE AL-LINHA FROM AL-DETALHE.
+
+           CLOSE ACCESS-LOG.
+
+       0400-MENU-SUPERVISOR.
+           DISPLAY '-------------------------------'
+           DISPLAY 'MENU DO SUPERVISOR'
+           DISPLAY '1 - RODAR FOLHA DE PAGAMENTO'
+           DISPLAY '2 - RODAR COTACAO DE FRETE'
+           DISPLAY '3 - RODAR BOLETIM DE ALUNOS'
+           DISPLAY '0 - SAIR'
+           DISPLAY 'OPCAO... '
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'PROGCOB04'
+               WHEN 2
+                   CALL 'PROGCOB09'
+               WHEN 3
+                   CALL 'PROGCOB07'
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
