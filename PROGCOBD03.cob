@@ -1,33 +1,132 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB11.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER LARGURA E COMPRIMENTO
-      *  CALCULAR AREA
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-LARGURA           PIC 9(03)V99     VALUE ZEROS.
-       77 WRK-COMPRIMENTO       PIC 9(03)V99     VALUE ZEROS.
-       77 WRK-AREA              PIC 9(03)V99     VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY 'LARGURA... '
-           ACCEPT WRK-LARGURA.
-
-           DISPLAY 'COMPRIMENTO... '
-           ACCEPT WRK-COMPRIMENTO.
-
-           IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
-               COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
-               DISPLAY '================='
-               DISPLAY 'AREA... ' WRK-AREA
-           ELSE
-                  DISPLAY 'FALTA INFORMAR ALGO'
-           END-IF.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBD03.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER LARGURA E COMPRIMENTO
+      *  CALCULAR AREA
+      * DATA = 21/05/2024
+      * ALTERADO = 16/06/2024 - PROGRAM-ID RENOMEADO DE PROGCOB11
+      *            PARA PROGCOBD03 PARA NAO COLIDIR COM O PROGCOB11
+      *            (JA EXISTENTE COMO PROGRAMA DE TABUADA)
+      * ALTERADO = 19/06/2024 - VIROU ORCAMENTO DE MATERIAL PARA A
+      *            OBRA INTEIRA: LE UM ROOM-FILE COM AS DIMENSOES DE
+      *            CADA COMODO, SOMA A AREA TOTAL DA CASA E APLICA O
+      *            CUSTO POR METRO QUADRADO SOBRE O TOTAL
+      * ALTERADO = 19/06/2024 - CADA COMODO TAMBEM GANHOU O PERIMETRO
+      *            (PARA RODAPE/ACABAMENTO) E O CUSTO INDIVIDUAL DO
+      *            COMODO, NAO SO A AREA E O CUSTO DA CASA INTEIRA
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOM-FILE ASSIGN TO 'ROOMFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-ROOMFILE.
+
+           SELECT QUOTE-RPT ASSIGN TO 'MATQUOTE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MATQUOTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROOM-FILE.
+       01  RM-REGISTRO.
+           02 RM-COMODO         PIC X(15).
+           02 RM-LARGURA        PIC 9(03)V99.
+           02 RM-COMPRIMENTO    PIC 9(03)V99.
+
+       FD  QUOTE-RPT.
+       01  QT-LINHA             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-COMODO            PIC X(15)        VALUE SPACES.
+       77 WRK-LARGURA           PIC 9(03)V99     VALUE ZEROS.
+       77 WRK-COMPRIMENTO       PIC 9(03)V99     VALUE ZEROS.
+       77 WRK-AREA              PIC 9(05)V99     VALUE ZEROS.
+       77 WRK-PERIMETRO         PIC 9(04)V99     VALUE ZEROS.
+       77 WRK-CUSTO-M2          PIC 9(04)V99     VALUE 0045,00.
+       77 WRK-CUSTO-COMODO      PIC 9(07)V99     VALUE ZEROS.
+       77 WRK-AREA-TOTAL        PIC 9(07)V99     VALUE ZEROS.
+       77 WRK-CUSTO-TOTAL       PIC 9(09)V99     VALUE ZEROS.
+       77 WRK-CUSTO-TOTAL-ED    PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-FS-ROOMFILE       PIC X(02)        VALUE ZEROS.
+       77 WRK-FS-MATQUOTE       PIC X(02)        VALUE ZEROS.
+       77 WRK-EOF-ROOMFILE      PIC X(01)        VALUE 'N'.
+          88 FIM-ROOMFILE       VALUE 'S'.
+       77 WRK-QT-COMODOS        PIC 9(04)        VALUE ZEROS.
+       01  QT-DETALHE.
+           02 QT-D-COMODO       PIC X(15).
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 FILLER            PIC X(07) VALUE 'AREA.. '.
+           02 QT-D-AREA         PIC ZZZZ9,99.
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 FILLER            PIC X(11) VALUE 'PERIMETRO. '.
+           02 QT-D-PERIMETRO    PIC ZZZ9,99.
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 FILLER            PIC X(11) VALUE 'CUSTO R$.. '.
+           02 QT-D-CUSTO        PIC ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ROOMFILE.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN INPUT ROOM-FILE.
+           OPEN OUTPUT QUOTE-RPT.
+           PERFORM 0110-LER-COMODO.
+
+       0110-LER-COMODO.
+           READ ROOM-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-ROOMFILE
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE RM-COMODO      TO WRK-COMODO.
+           MOVE RM-LARGURA     TO WRK-LARGURA.
+           MOVE RM-COMPRIMENTO TO WRK-COMPRIMENTO.
+
+           IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
+               COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
+               COMPUTE WRK-PERIMETRO = 2 *
+                                   (WRK-LARGURA + WRK-COMPRIMENTO)
+               COMPUTE WRK-CUSTO-COMODO = WRK-AREA * WRK-CUSTO-M2
+
+               MOVE WRK-COMODO       TO QT-D-COMODO
+               MOVE WRK-AREA         TO QT-D-AREA
+               MOVE WRK-PERIMETRO    TO QT-D-PERIMETRO
+               MOVE WRK-CUSTO-COMODO TO QT-D-CUSTO
+               WRITE QT-LINHA FROM QT-DETALHE
+
+               ADD WRK-AREA TO WRK-AREA-TOTAL
+               ADD WRK-CUSTO-COMODO TO WRK-CUSTO-TOTAL
+               ADD 1 TO WRK-QT-COMODOS
+           ELSE
+               DISPLAY 'FALTA INFORMAR ALGO PARA ' WRK-COMODO
+           END-IF.
+
+           PERFORM 0110-LER-COMODO.
+
+       0300-FINALIZAR.
+           MOVE WRK-CUSTO-TOTAL TO WRK-CUSTO-TOTAL-ED.
+           DISPLAY '-------------------------'
+           DISPLAY 'COMODOS PROCESSADOS.... ' WRK-QT-COMODOS.
+           DISPLAY 'AREA TOTAL DA CASA..... ' WRK-AREA-TOTAL.
+           DISPLAY 'CUSTO TOTAL DO MATERIAL R$ ' WRK-CUSTO-TOTAL-ED.
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE ROOM-FILE.
+           CLOSE QUOTE-RPT.
