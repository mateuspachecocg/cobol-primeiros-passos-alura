@@ -1,46 +1,252 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB09.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER PRODUTO VALOR E FRETE
-      *     CALCULAR O PREÇO
-      *
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-PRODUTO     PIC X(20)     VALUE SPACES.
-       77 WRK-UF          PIC X(02)     VALUE SPACES.
-       77 WRK-VALOR       PIC 9(06)V99  VALUE ZEROS.
-       77 WRK-FRETE       PIC 9(04)V99  VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO.. '
-           ACCEPT WRK-PRODUTO FROM CONSOLE.
-
-           DISPLAY 'VALOR'
-           ACCEPT WRK-VALOR FROM CONSOLE
-
-           DISPLAY 'ESTADO A ENTREGAR .. '
-           ACCEPT WRK-UF.
-
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN OTHER
-                   DISPLAY 'NAO PODEMOS ENTREGAR'
-               END-EVALUATE
-
-               DISPLAY '=================='
-               IF WRK-FRETE NOT EQUAL 0
-                   DISPLAY 'VALOR DO FRETE COM O PRODUTO ' WRK-FRETE
-               END-IF.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB09.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER PRODUTO VALOR E FRETE
+      *     CALCULAR O PREÇO
+      *
+      * DATA = 21/05/2024
+      * ALTERADO = 12/06/2024 - O MULTIPLICADOR POR UF SAIU DO
+      *            EVALUATE FIXO (SO SP/RJ/MG) E PASSOU A SER
+      *            CARREGADO DE UM ARQUIVO DE TABELA DE FRETE
+      *            (FREIGHT-RATE-TABLE) COBRINDO OS 27 ESTADOS
+      * ALTERADO = 13/06/2024 - TODA COTACAO PASSOU A SER GRAVADA
+      *            NUM LOG (FREIGHT-QUOTE-LOG) PARA CONCILIAR DEPOIS
+      *            O QUE FOI COTADO COM O QUE A TRANSPORTADORA
+      *            REALMENTE FATUROU
+      * ALTERADO = 14/06/2024 - O FRETE PASSOU A CONSIDERAR TAMBEM O
+      *            PESO DO PACOTE (WRK-PESO), E NAO SO O PERCENTUAL
+      *            SOBRE O VALOR, JA QUE E ASSIM QUE A TRANSPORTADORA
+      *            FATURA
+      * ALTERADO = 21/06/2024 - VALOR E PESO PASSARAM A SER CRITICADOS
+      *            PELA ROTINA COMPARTILHADA DE VALIDACAO NUMERICA
+      *            (COPYBOOK VALIDANUM); UM VALOR OU PESO INVALIDO
+      *            CANCELA A COTACAO EM VEZ DE CALCULAR FRETE ERRADO
+      * ALTERADO = 23/06/2024 - QUANDO A COTACAO NAO PODE SER ENTREGUE
+      *            (VALOR/PESO INVALIDO OU UF FORA DA TABELA), O
+      *            RETURN-CODE VOLTA DIFERENTE DE ZERO PARA QUE UM JCL
+      *            CONSIGA DETECTAR A FALHA POR COND
+      * ALTERADO = 23/06/2024 - CRIADA A TABELA DE OVERRIDE DE FRETE
+      *            (MARKUP-OVERRIDE), CONFERIDA ANTES DA TABELA PADRAO
+      *            POR UF; QUANDO A OPERACAO CADASTRA UM MULTIPLICADOR
+      *            PROPRIO PARA UM ESTADO (PROMOCAO, SOBRETAXA DE
+      *            COMBUSTIVEL ETC.) ELE SUBSTITUI O MULTIPLICADOR
+      *            PADRAO DA FREIGHT-RATE-TABLE SO PARA AQUELE ESTADO;
+      *            SEM O ARQUIVO DE OVERRIDE, O CALCULO SEGUE COMO ANTES
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      * ALTERADO = 26/06/2024 - 0050-CARREGAR-TABELA-FRETE PASSOU A
+      *            CONFERIR WRK-FS-FRETETAB = '00' ANTES DO LOOP DE
+      *            LEITURA, DA MESMA FORMA QUE 0070 JA FAZIA PARA A
+      *            TABELA DE OVERRIDE; SEM FRETETAB, O READ NUNCA
+      *            DISPARAVA O AT END E O PROGRAMA TRAVAVA NUM LOOP
+      *            INFINITO EM VEZ DE SEGUIR COM A TABELA VAZIA (QUE
+      *            JA CAI NO TRATAMENTO EXISTENTE DE "UF NAO ACHADA")
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FREIGHT-RATE-TABLE ASSIGN TO 'FRETETAB'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FRETETAB.
+
+           SELECT FREIGHT-QUOTE-LOG ASSIGN TO 'FRETELOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FRETELOG.
+
+           SELECT MARKUP-OVERRIDE ASSIGN TO 'MRKPOVR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-MRKPOVR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FREIGHT-RATE-TABLE.
+       01  FR-REGISTRO.
+           02 FR-UF          PIC X(02).
+           02 FR-MULTIPLICADOR PIC 9(01)V99.
+
+       FD  FREIGHT-QUOTE-LOG.
+       01  FL-LINHA          PIC X(80).
+
+       FD  MARKUP-OVERRIDE.
+       01  MO-REGISTRO.
+           02 MO-UF          PIC X(02).
+           02 MO-MULTIPLICADOR PIC 9(01)V99.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-FRETELOG PIC X(02)     VALUE ZEROS.
+       01  FL-DETALHE.
+           02 FL-D-PRODUTO   PIC X(20).
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 FL-D-UF        PIC X(02).
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 FL-D-VALOR     PIC ZZZ.ZZ9,99.
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 FL-D-PESO      PIC ZZ9,99.
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 FL-D-FRETE     PIC ZZ.ZZ9,99.
+       77 WRK-PRODUTO     PIC X(20)     VALUE SPACES.
+       77 WRK-UF          PIC X(02)     VALUE SPACES.
+       77 WRK-VALOR       PIC 9(06)V99  VALUE ZEROS.
+       77 WRK-PESO        PIC 9(03)V99  VALUE ZEROS.
+       77 WRK-TAXA-KG     PIC 9(01)V99  VALUE 0,50.
+       77 WRK-FRETE-VALOR PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-FRETE-PESO  PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-FRETE       PIC 9(04)V99  VALUE ZEROS.
+       77 WRK-FS-FRETETAB PIC X(02)     VALUE ZEROS.
+       77 WRK-EOF-FRETETAB PIC X(01)    VALUE 'N'.
+          88 FIM-FRETETAB VALUE 'S'.
+       77 WRK-IDX         PIC 9(02)     VALUE ZEROS.
+       77 WRK-UF-ACHOU    PIC X(01)     VALUE 'N'.
+          88 UF-ENCONTRADA VALUE 'S'.
+       77 WRK-VALOR-OK    PIC X(01)     VALUE 'S'.
+          88 VALOR-VALIDO VALUE 'S'.
+       77 WRK-PESO-OK     PIC X(01)     VALUE 'S'.
+          88 PESO-VALIDO  VALUE 'S'.
+       77 WRK-FS-MRKPOVR  PIC X(02)     VALUE ZEROS.
+       77 WRK-EOF-MRKPOVR PIC X(01)     VALUE 'N'.
+          88 FIM-MRKPOVR  VALUE 'S'.
+       77 WRK-IDX2        PIC 9(02)     VALUE ZEROS.
+       77 WRK-MULT-APLICADO PIC 9(01)V99 VALUE ZEROS.
+       01  WRK-TB-FRETE.
+           02 WRK-TB-QTD      PIC 9(02) VALUE ZEROS.
+           02 WRK-TB-ITEM OCCURS 27 TIMES.
+               03 WRK-TB-UF   PIC X(02).
+               03 WRK-TB-MULT PIC 9(01)V99.
+       01  WRK-TB-OVERRIDE.
+           02 WRK-TB-OVR-QTD  PIC 9(02) VALUE ZEROS.
+           02 WRK-TB-OVR-ITEM OCCURS 27 TIMES.
+               03 WRK-TB-OVR-UF   PIC X(02).
+               03 WRK-TB-OVR-MULT PIC 9(01)V99.
+       PROCEDURE DIVISION.
+           PERFORM 0050-CARREGAR-TABELA-FRETE.
+           PERFORM 0070-CARREGAR-TABELA-OVERRIDE.
+           OPEN EXTEND FREIGHT-QUOTE-LOG.
+           IF WRK-FS-FRETELOG = '05' OR WRK-FS-FRETELOG = '35'
+               OPEN OUTPUT FREIGHT-QUOTE-LOG
+           END-IF.
+
+           DISPLAY 'PRODUTO.. '
+           ACCEPT WRK-PRODUTO FROM CONSOLE.
+
+           DISPLAY 'VALOR'
+           ACCEPT WRK-VALOR FROM CONSOLE.
+           COPY 'VALIDANUM.CPY'
+               REPLACING VN-CAMPO  BY WRK-VALOR
+                         VN-MINIMO BY 1
+                         VN-MAXIMO BY 999999
+                         VN-FLAG   BY WRK-VALOR-OK
+                         VN-NOME   BY 'VALOR DO PRODUTO'.
+
+           DISPLAY 'ESTADO A ENTREGAR .. '
+           ACCEPT WRK-UF.
+
+           DISPLAY 'PESO DO PACOTE (KG).. '
+           ACCEPT WRK-PESO.
+           COPY 'VALIDANUM.CPY'
+               REPLACING VN-CAMPO  BY WRK-PESO
+                         VN-MINIMO BY 1
+                         VN-MAXIMO BY 999
+                         VN-FLAG   BY WRK-PESO-OK
+                         VN-NOME   BY 'PESO DO PACOTE'.
+
+           DISPLAY '=================='
+           IF NOT VALOR-VALIDO OR NOT PESO-VALIDO
+               DISPLAY 'NAO PODEMOS ENTREGAR'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 0100-CALCULAR-FRETE
+               IF UF-ENCONTRADA
+                   DISPLAY 'VALOR DO FRETE COM O PRODUTO ' WRK-FRETE
+               ELSE
+                   DISPLAY 'NAO PODEMOS ENTREGAR'
+                   MOVE 12 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           PERFORM 0200-REGISTRAR-COTACAO.
+           CLOSE FREIGHT-QUOTE-LOG.
+           GOBACK.
+
+       0200-REGISTRAR-COTACAO.
+           MOVE WRK-PRODUTO TO FL-D-PRODUTO.
+           MOVE WRK-UF      TO FL-D-UF.
+           MOVE WRK-VALOR   TO FL-D-VALOR.
+           MOVE WRK-PESO    TO FL-D-PESO.
+           MOVE WRK-FRETE   TO FL-D-FRETE.
+           WRITE FL-LINHA FROM FL-DETALHE.
+
+       0050-CARREGAR-TABELA-FRETE.
+           OPEN INPUT FREIGHT-RATE-TABLE.
+           IF WRK-FS-FRETETAB = '00'
+               PERFORM 0060-LER-TABELA-FRETE
+               PERFORM UNTIL FIM-FRETETAB
+                   ADD 1 TO WRK-TB-QTD
+                   MOVE FR-UF            TO WRK-TB-UF(WRK-TB-QTD)
+                   MOVE FR-MULTIPLICADOR TO WRK-TB-MULT(WRK-TB-QTD)
+                   PERFORM 0060-LER-TABELA-FRETE
+               END-PERFORM
+               CLOSE FREIGHT-RATE-TABLE
+           END-IF.
+
+       0060-LER-TABELA-FRETE.
+           READ FREIGHT-RATE-TABLE
+               AT END
+                   MOVE 'S' TO WRK-EOF-FRETETAB
+           END-READ.
+
+      *    A TABELA DE OVERRIDE E OPCIONAL: SE O ARQUIVO NAO EXISTIR,
+      *    O CALCULO DE FRETE SEGUE USANDO SO A TABELA PADRAO POR UF
+       0070-CARREGAR-TABELA-OVERRIDE.
+           OPEN INPUT MARKUP-OVERRIDE.
+           IF WRK-FS-MRKPOVR = '00'
+               PERFORM 0080-LER-OVERRIDE
+               PERFORM UNTIL FIM-MRKPOVR
+                   ADD 1 TO WRK-TB-OVR-QTD
+                   SET WRK-IDX2 TO WRK-TB-OVR-QTD
+                   MOVE MO-UF            TO WRK-TB-OVR-UF(WRK-IDX2)
+                   MOVE MO-MULTIPLICADOR TO WRK-TB-OVR-MULT(WRK-IDX2)
+                   PERFORM 0080-LER-OVERRIDE
+               END-PERFORM
+               CLOSE MARKUP-OVERRIDE
+           END-IF.
+
+       0080-LER-OVERRIDE.
+           READ MARKUP-OVERRIDE
+               AT END
+                   MOVE 'S' TO WRK-EOF-MRKPOVR
+           END-READ.
+
+       0100-CALCULAR-FRETE.
+           MOVE 'N' TO WRK-UF-ACHOU.
+           MOVE ZEROS TO WRK-FRETE WRK-FRETE-VALOR WRK-FRETE-PESO.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                           UNTIL WRK-IDX > WRK-TB-QTD
+               IF WRK-UF = WRK-TB-UF(WRK-IDX)
+                   MOVE 'S' TO WRK-UF-ACHOU
+                   MOVE WRK-TB-MULT(WRK-IDX) TO WRK-MULT-APLICADO
+                   PERFORM 0105-VERIFICAR-OVERRIDE
+                   COMPUTE WRK-FRETE-VALOR ROUNDED =
+                           WRK-VALOR * WRK-MULT-APLICADO
+                   COMPUTE WRK-FRETE-PESO ROUNDED =
+                           WRK-PESO * WRK-TAXA-KG
+                   COMPUTE WRK-FRETE =
+                           WRK-FRETE-VALOR + WRK-FRETE-PESO
+               END-IF
+           END-PERFORM.
+
+      *    SE A UF TIVER UM MULTIPLICADOR PROPRIO CADASTRADO PELA
+      *    OPERACAO, ELE SUBSTITUI O MULTIPLICADOR PADRAO DA TABELA
+       0105-VERIFICAR-OVERRIDE.
+           PERFORM VARYING WRK-IDX2 FROM 1 BY 1
+                           UNTIL WRK-IDX2 > WRK-TB-OVR-QTD
+               IF WRK-UF = WRK-TB-OVR-UF(WRK-IDX2)
+                   MOVE WRK-TB-OVR-MULT(WRK-IDX2) TO WRK-MULT-APLICADO
+               END-IF
+           END-PERFORM.
