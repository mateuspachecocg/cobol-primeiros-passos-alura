@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB18.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER A MEDIA DE UM ALUNO VIA LINKAGE E DEVOLVER O
+      *     STATUS APROVADO/RECUPERACAO/EXAME/REPROVADO, PARA SER A
+      *     UNICA IMPLEMENTACAO DA REGRA DE APROVACAO EM VEZ DE CADA
+      *     PROGRAMA DE BOLETIM (PROGCOB07, PROGCOB08, PROGCOB12) TER A
+      *     SUA PROPRIA COPIA. AS FAIXAS CONTINUAM VINDO DO ARQUIVO DE
+      *     POLITICA DE NOTAS (GRADING-POLICY), DA MESMA FORMA QUE O
+      *     PROGCOB08 JA FAZIA
+      * DATA = 22/06/2024
+      * ALTERADO = 24/06/2024 - ZERADOS WRK-EOF-GRDPLCY E WRK-TB-QTD NO
+      *            INICIO DE 0100-CARREGAR-POLICY; COMO ESTE PROGRAMA E
+      *            CHAMADO UMA VEZ POR ALUNO (PROGCOB12, PROGCOB20), O
+      *            FLAG DE FIM DE ARQUIVO FICAVA 'S' DA CHAMADA ANTERIOR
+      *            E A TABELA DE FAIXAS NUNCA MAIS ERA RECARREGADA
+      * ALTERADO = 26/06/2024 - 0100-CARREGAR-POLICY PASSOU A CONFERIR
+      *            WRK-FS-GRDPLCY = '00' ANTES DO LOOP DE LEITURA (SEM
+      *            O GRDPLCY, O READ NUNCA DISPARAVA O AT END E O
+      *            PROGRAMA TRAVAVA NUM LOOP INFINITO) E A PARAR DE
+      *            CARREGAR AO ATINGIR AS 20 POSICOES DA WRK-TB-ITEM,
+      *            EVITANDO ESTOURAR A TABELA SE O ARQUIVO TIVER MAIS
+      *            FAIXAS DO QUE O OCCURS SUPORTA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADING-POLICY ASSIGN TO 'GRDPLCY'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRDPLCY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADING-POLICY.
+       01  GP-REGISTRO.
+           02 GP-INICIO        PIC 9(03)V99.
+           02 GP-FIM           PIC 9(03)V99.
+           02 GP-STATUS        PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-GRDPLCY       PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-GRDPLCY      PIC X(01) VALUE 'N'.
+          88 FIM-GRDPLCY       VALUE 'S'.
+       77 WRK-IDX              PIC 9(02) VALUE ZEROS.
+       01  WRK-TB-POLICY.
+           02 WRK-TB-QTD        PIC 9(02) VALUE ZEROS.
+           02 WRK-TB-ITEM OCCURS 20 TIMES
+                          INDEXED BY WRK-TB-IDX.
+               03 WRK-TB-INICIO  PIC 9(03)V99.
+               03 WRK-TB-FIM     PIC 9(03)V99.
+               03 WRK-TB-STATUS  PIC X(11).
+       LINKAGE SECTION.
+       01 LK-MD                PIC 9(03)V99.
+       01 LK-STATUS            PIC X(11).
+       PROCEDURE DIVISION USING LK-MD LK-STATUS.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-CARREGAR-POLICY.
+           PERFORM 0200-CLASSIFICAR.
+
+           GOBACK.
+
+       0100-CARREGAR-POLICY.
+           MOVE 'N' TO WRK-EOF-GRDPLCY.
+           MOVE ZEROS TO WRK-TB-QTD.
+           OPEN INPUT GRADING-POLICY.
+           IF WRK-FS-GRDPLCY = '00'
+               PERFORM 0110-LER-POLICY
+               PERFORM UNTIL FIM-GRDPLCY
+                              OR WRK-TB-QTD = 20
+                   ADD 1 TO WRK-TB-QTD
+                   SET WRK-TB-IDX TO WRK-TB-QTD
+                   MOVE GP-INICIO TO WRK-TB-INICIO(WRK-TB-IDX)
+                   MOVE GP-FIM    TO WRK-TB-FIM(WRK-TB-IDX)
+                   MOVE GP-STATUS TO WRK-TB-STATUS(WRK-TB-IDX)
+                   PERFORM 0110-LER-POLICY
+               END-PERFORM
+               CLOSE GRADING-POLICY
+           END-IF.
+
+       0110-LER-POLICY.
+           READ GRADING-POLICY
+               AT END
+                   MOVE 'S' TO WRK-EOF-GRDPLCY
+           END-READ.
+
+       0200-CLASSIFICAR.
+           MOVE 'REPROVADO' TO LK-STATUS.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                           UNTIL WRK-IDX > WRK-TB-QTD
+               IF LK-MD >= WRK-TB-INICIO(WRK-IDX) AND
+                  LK-MD <= WRK-TB-FIM(WRK-IDX)
+                   MOVE WRK-TB-STATUS(WRK-IDX) TO LK-STATUS
+               END-IF
+           END-PERFORM.
