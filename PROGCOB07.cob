@@ -1,39 +1,77 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB07.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER DUAS NOTAS
-      *     IMPRIMIR STATUS
-      *     UTILIZAR COMANDOS IF ELSE
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1    PIC 9(02)V9 VALUE ZEROS.
-       77 WRK-NOTA2    PIC 9(02)V9 VALUE ZEROS.
-       77 WRK-MD       PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-MD-ED    PIC Z9,9 VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY 'ENTRE COM A NOTA 1: '
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY 'ENTRE COM A NOTA 2: '
-           ACCEPT WRK-NOTA2 FROM CONSOLE
-      ****************MOSTRA DADOS
-               IF WRK-MD >= 6
-                   DISPLAY 'APROVADO'
-               ELSE
-                       IF WRK-MD >= 2
-                           DISPLAY 'RECUPERACAO'
-                       ELSE
-                           DISPLAY 'REPROVADO'
-                       END-IF
-               END-IF.
-           COMPUTE WRK-MD = (WRK-NOTA1 + WRK-NOTA2) / 2;
-           MOVE WRK-MD TO WRK-MD-ED.
-           DISPLAY 'A MEDIA EH ' WRK-MD-ED.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB07.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER DUAS NOTAS
+      *     IMPRIMIR STATUS
+      *     UTILIZAR COMANDOS IF ELSE
+      * DATA = 21/05/2024
+      * ALTERADO = 10/06/2024 - CORRIGIDO BUG: O STATUS ERA IMPRESSO
+      *            ANTES DO COMPUTE DA MEDIA, ENTAO COMPARAVA COM
+      *            WRK-MD AINDA ZERADO. O COMPUTE PASSOU A RODAR
+      *            ANTES DA DECISAO. TAMBEM VIROU BATCH, LENDO UM
+      *            STUDENT-FILE EM VEZ DE UM PAR DIGITADO POR RODADA
+      * ALTERADO = 22/06/2024 - A DECISAO APROVADO/RECUPERACAO/EXAME/
+      *            REPROVADO SAIU DO IF ANINHADO LOCAL E PASSOU A VIR
+      *            DA SUBROTINA COMPARTILHADA PROGCOB18 (MESMA REGRA
+      *            USADA PELO PROGCOB08 E PELO PROGCOB12)
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-STUDENT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY 'STUDENT.COB'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NOTA1    PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA2    PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MD       PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-MD-ED    PIC Z9,9 VALUE ZEROS.
+       77 WRK-FS-STUDENT   PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-STUDENT  PIC X(01) VALUE 'N'.
+          88 FIM-STUDENT   VALUE 'S'.
+       77 WRK-STATUS-FINAL PIC X(11) VALUE SPACES.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           OPEN INPUT STUDENT-FILE.
+           PERFORM 0100-LER-ALUNO.
+           PERFORM 0200-PROCESSAR UNTIL FIM-STUDENT.
+           CLOSE STUDENT-FILE.
+
+           GOBACK.
+
+       0100-LER-ALUNO.
+           READ STUDENT-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-STUDENT
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE STD-NOTA1 TO WRK-NOTA1.
+           MOVE STD-NOTA2 TO WRK-NOTA2.
+
+           DISPLAY 'ALUNO: ' STD-NOME.
+      ****************MOSTRA DADOS
+           COMPUTE WRK-MD = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           MOVE WRK-MD TO WRK-MD-ED.
+           DISPLAY 'A MEDIA EH ' WRK-MD-ED.
+
+           CALL 'PROGCOB18' USING WRK-MD WRK-STATUS-FINAL.
+           DISPLAY WRK-STATUS-FINAL.
+
+           PERFORM 0100-LER-ALUNO.
