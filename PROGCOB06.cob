@@ -1,28 +1,84 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB01.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO:  SUBTRAACAO NUMEROS NEGATIVOS
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1      PIC 9(02)  VALUE ZEROS.
-       77 WRK-NUM2      PIC 9(02)  VALUE ZEROS.
-       77 WRK-RESUL     PIC S9(04) VALUE ZEROS.
-       77 WRK-RESUL-ED  PIC -ZZ9   VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '==============================='
-           DISPLAY 'NUMERO 1.. ' WRK-NUM1.
-           DISPLAY 'NUMERO 2.. ' WRK-NUM2.
-      ************** SUBTRACAO
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'SUBTRACAO .... ' WRK-RESUL-ED.
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO:  SUBTRAACAO NUMEROS NEGATIVOS
+      * DATA = 21/05/2024
+      * ALTERADO = 09/06/2024 - VIROU UM REGISTRO DE CHEQUES: LE UM
+      *            ARQUIVO DE LANCAMENTOS (DEBITO/CREDITO) E MANTEM
+      *            O SALDO CORRENTE WRK-RESUL ENTRE OS LANCAMENTOS,
+      *            IMPRIMINDO O SALDO A CADA TRANSACAO
+      * ALTERADO = 16/06/2024 - PROGRAM-ID RENOMEADO DE PROGCOB01
+      *            PARA PROGCOB06 PARA NAO COLIDIR COM OS OUTROS
+      *            PROGRAMAS QUE COMPILAVAM COMO PROGCOB01
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'REGTRAN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-REGTRAN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  RG-REGISTRO.
+           02 RG-DEBITO       PIC 9(02).
+           02 RG-CREDITO      PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NUM1      PIC 9(02)  VALUE ZEROS.
+       77 WRK-NUM2      PIC 9(02)  VALUE ZEROS.
+       77 WRK-RESUL     PIC S9(06) VALUE ZEROS.
+       77 WRK-RESUL-ED  PIC -ZZZZ9 VALUE ZEROS.
+       77 WRK-FS-REGTRAN   PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-REGTRAN  PIC X(01) VALUE 'N'.
+          88 FIM-REGTRAN   VALUE 'S'.
+       77 WRK-QT-LANCAMENTOS PIC 9(04) VALUE ZEROS.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-REGTRAN.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN INPUT TRANSACTION-FILE.
+           PERFORM 0110-LER-LANCAMENTO.
+
+       0110-LER-LANCAMENTO.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-REGTRAN
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE RG-DEBITO  TO WRK-NUM1.
+           MOVE RG-CREDITO TO WRK-NUM2.
+           DISPLAY '==============================='
+           DISPLAY 'DEBITO..... ' WRK-NUM1.
+           DISPLAY 'CREDITO.... ' WRK-NUM2.
+      ************** ATUALIZA SALDO
+           ADD WRK-NUM1 TO WRK-RESUL.
+           SUBTRACT WRK-NUM2 FROM WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-RESUL-ED.
+           DISPLAY 'SALDO ATUAL .... ' WRK-RESUL-ED.
+           ADD 1 TO WRK-QT-LANCAMENTOS.
+
+           PERFORM 0110-LER-LANCAMENTO.
+
+       0300-FINALIZAR.
+           DISPLAY '-------------------------'
+           DISPLAY 'LANCAMENTOS PROCESSADOS.. ' WRK-QT-LANCAMENTOS.
+           DISPLAY 'SALDO FINAL.............. ' WRK-RESUL-ED.
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE TRANSACTION-FILE.
