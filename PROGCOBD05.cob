@@ -1,67 +1,255 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOBD05.
-      ***************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER MES DE UMA VENDA E VALOR
-      * ACUMULAR VENDAS DE CADA MES
-      * DATA = 22/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-MESES-EXTENSO.
-           02 FILLER PIC X(03) VALUE 'JAN'.
-           02 FILLER PIC X(03) VALUE 'FEV'.
-           02 FILLER PIC X(03) VALUE 'MAR'.
-           02 FILLER PIC X(03) VALUE 'ABR'.
-           02 FILLER PIC X(03) VALUE 'MAI'.
-           02 FILLER PIC X(03) VALUE 'JUN'.
-           02 FILLER PIC X(03) VALUE 'JUL'.
-           02 FILLER PIC X(03) VALUE 'AGO'.
-           02 FILLER PIC X(03) VALUE 'SET'.
-           02 FILLER PIC X(03) VALUE 'OUT'.
-           02 FILLER PIC X(03) VALUE 'NOV'.
-           02 FILLER PIC X(03) VALUE 'DEZ'.
-
-       01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
-           02 WRK-MES PIC X(3) OCCURS 12 TIMES.
-
-       01 WRK-MESESVENDAS.
-           03 WRK-MESTOTAL    PIC 9(06)V99 OCCURS 12 TIMES VALUE ZEROS.
-       77  WRK-MESVENDA       PIC 9(02)                    VALUE ZEROS.
-       77  WRK-VENDA          PIC 9(03)V99                 VALUE ZEROS.
-       77  WRK-VD-ED          PIC ZZZ.ZZ9,99               VALUE ZEROS.
-       PROCEDURE DIVISION.
-
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF NOT WRK-MESVENDA = 99
-               PERFORM 0200-PROCESSAR UNTIL WRK-MESVENDA = 99
-           END-IF.
-           PERFORM 0300-FINALIZAR.
-
-           STOP RUN.
-
-       0100-INICIALIZAR.
-           DISPLAY 'ENTRE COM O MES DA VENDA: '
-           ACCEPT WRK-MESVENDA.
-
-       0200-PROCESSAR.
-           DISPLAY 'ENTRE COM VALOR DA VENDA: '
-           ACCEPT WRK-VENDA.
-           ADD WRK-VENDA TO WRK-MESTOTAL(WRK-MESVENDA).
-           PERFORM 0100-INICIALIZAR.
-
-       0300-FINALIZAR.
-           DISPLAY '-------------------------'
-           PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
-                               UNTIL WRK-MESVENDA > 12
-               MOVE WRK-MESTOTAL(WRK-MESVENDA) TO WRK-VD-ED
-               DISPLAY 'MES ' WRK-MES(WRK-MESVENDA) ' VENDEU R$ '
-                                       WRK-VD-ED
-           END-PERFORM.
-           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBD05.
+      ***************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER MES DE UMA VENDA E VALOR
+      * ACUMULAR VENDAS DE CADA MES
+      * DATA = 22/05/2024
+      * ALTERADO = 20/06/2024 - WRK-MESESVENDAS VIROU UMA TABELA DE
+      *            DUAS DIMENSOES, REGIAO POR MES, EM VEZ DE UM UNICO
+      *            BALDE DE 12 POSICOES MISTURANDO TODAS AS REGIOES
+      * ALTERADO = 20/06/2024 - WRK-MESVENDA E WRK-REGIAO SAO
+      *            VALIDADOS ANTES DE ENTRAR COMO SUBSCRITO NA TABELA;
+      *            UM MES OU REGIAO FORA DA FAIXA E REJEITADO COM
+      *            MENSAGEM EM VEZ DE SER USADO DIRETO
+      * ALTERADO = 20/06/2024 - 0300-FINALIZAR PASSOU A IMPRIMIR O
+      *            GRANDE TOTAL DO ANO E O PERCENTUAL DE CADA MES
+      *            (SOMADAS TODAS AS REGIOES) SOBRE ESSE TOTAL
+      * ALTERADO = 20/06/2024 - CADA CELULA REGIAO/MES E GRAVADA NO
+      *            SALES-HISTORY (COM O ANO DO SISTEMA) EM VEZ DE SO
+      *            SER EXIBIDA E PERDIDA AO FIM DO JOB; A COMPARACAO
+      *            ANO-A-ANO PASSOU A SER FEITA LENDO O SALES-HISTORY
+      *            DE EXECUCOES ANTERIORES (QUE JA TEM O ANO GRAVADO)
+      *            EM VEZ DE ACRESCENTAR UMA TERCEIRA DIMENSAO DE ANO
+      *            NA TABELA EM MEMORIA
+      * ALTERADO = 24/06/2024 - 0300-FINALIZAR PASSOU A DE FATO LER O
+      *            SALES-HISTORY (0310-CARREGAR-HISTORICO) ANTES DE
+      *            GRAVAR AS LINHAS DO ANO CORRENTE, SOMANDO POR MES O
+      *            ANO ANTERIOR (WRK-ANOSYS - 1) E IMPRIMINDO O
+      *            COMPARATIVO MES A MES CONTRA O ANO ATUAL
+      *            (0320-COMPARAR-ANO-ANTERIOR); ANTES DISSO O ARQUIVO
+      *            SO ERA GRAVADO, NUNCA LIDO DE VOLTA
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-HISTORY ASSIGN TO 'SALESHIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SALESHIST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-HISTORY.
+       01  SH-REGISTRO.
+           02 SH-ANO           PIC 9(04).
+           02 SH-REGIAO        PIC 9(01).
+           02 SH-MES           PIC 9(02).
+           02 SH-VALOR         PIC 9(06)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WRK-MESES-EXTENSO.
+           02 FILLER PIC X(03) VALUE 'JAN'.
+           02 FILLER PIC X(03) VALUE 'FEV'.
+           02 FILLER PIC X(03) VALUE 'MAR'.
+           02 FILLER PIC X(03) VALUE 'ABR'.
+           02 FILLER PIC X(03) VALUE 'MAI'.
+           02 FILLER PIC X(03) VALUE 'JUN'.
+           02 FILLER PIC X(03) VALUE 'JUL'.
+           02 FILLER PIC X(03) VALUE 'AGO'.
+           02 FILLER PIC X(03) VALUE 'SET'.
+           02 FILLER PIC X(03) VALUE 'OUT'.
+           02 FILLER PIC X(03) VALUE 'NOV'.
+           02 FILLER PIC X(03) VALUE 'DEZ'.
+
+       01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
+           02 WRK-MES PIC X(3) OCCURS 12 TIMES.
+
+       01 WRK-VENDAS-TABELA.
+           02 WRK-REGIAO-ITEM OCCURS 5 TIMES.
+               03 WRK-MESTOTAL PIC 9(06)V99 OCCURS 12 TIMES
+                                             VALUE ZEROS.
+       01 WRK-MESTOTAL-GERAL-TAB.
+           02 WRK-MESTOTAL-GERAL PIC 9(07)V99 OCCURS 12 TIMES
+                                               VALUE ZEROS.
+       77  WRK-MESVENDA       PIC 9(02)                    VALUE ZEROS.
+       77  WRK-REGIAO         PIC 9(01)                    VALUE ZEROS.
+       77  WRK-VENDA          PIC 9(03)V99                 VALUE ZEROS.
+       77  WRK-VD-ED          PIC ZZZ.ZZ9,99               VALUE ZEROS.
+       77  WRK-IDX-REGIAO     PIC 9(01)                    VALUE ZEROS.
+       77  WRK-IDX-MES        PIC 9(02)                    VALUE ZEROS.
+       77  WRK-GRAND-TOTAL    PIC 9(08)V99                 VALUE ZEROS.
+       77  WRK-GRAND-TOTAL-ED PIC ZZZ.ZZZ.ZZ9,99           VALUE ZEROS.
+       77  WRK-PCT-MES        PIC ZZ9,99                   VALUE ZEROS.
+       77  WRK-DATASYS        PIC 9(08)                    VALUE ZEROS.
+       77  WRK-ANOSYS         PIC 9(04)                    VALUE ZEROS.
+       77  WRK-ANOANT         PIC 9(04)                    VALUE ZEROS.
+       77  WRK-FS-SALESHIST   PIC X(02)                    VALUE ZEROS.
+       77  WRK-EOF-SALESHIST  PIC X(01)                    VALUE 'N'.
+           88 FIM-SALESHIST   VALUE 'S'.
+       77  WRK-TEM-HISTORICO  PIC X(01)                    VALUE 'N'.
+           88 TEM-HISTORICO   VALUE 'S'.
+       01 WRK-HIST-TOTAL-TAB.
+           02 WRK-HIST-MESTOTAL PIC 9(07)V99 OCCURS 12 TIMES
+                                              VALUE ZEROS.
+       77  WRK-HIST-ED        PIC ZZZ.ZZ9,99               VALUE ZEROS.
+       77  WRK-DELTA          PIC S9(07)V99                VALUE ZEROS.
+       77  WRK-DELTA-ED       PIC -ZZZ.ZZ9,99              VALUE ZEROS.
+       77  WRK-PCT-VAR        PIC S999V99                  VALUE ZEROS.
+       77  WRK-PCT-VAR-ED     PIC -ZZ9,99                  VALUE ZEROS.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-MESVENDA = 99.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           DISPLAY 'ENTRE COM O MES DA VENDA (99 P/ ENCERRAR): '
+           ACCEPT WRK-MESVENDA.
+
+       0200-PROCESSAR.
+           IF WRK-MESVENDA < 1 OR WRK-MESVENDA > 12
+               DISPLAY 'MES INVALIDO - INFORME DE 1 A 12'
+           ELSE
+               DISPLAY 'ENTRE COM A REGIAO DA VENDA (1 A 5): '
+               ACCEPT WRK-REGIAO
+
+               IF WRK-REGIAO < 1 OR WRK-REGIAO > 5
+                   DISPLAY 'REGIAO INVALIDA - INFORME DE 1 A 5'
+               ELSE
+                   DISPLAY 'ENTRE COM VALOR DA VENDA: '
+                   ACCEPT WRK-VENDA
+                   ADD WRK-VENDA
+                       TO WRK-MESTOTAL(WRK-REGIAO, WRK-MESVENDA)
+               END-IF
+           END-IF.
+
+           PERFORM 0100-INICIALIZAR.
+
+       0300-FINALIZAR.
+           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+           MOVE WRK-DATASYS(1:4) TO WRK-ANOSYS.
+           COMPUTE WRK-ANOANT = WRK-ANOSYS - 1.
+
+           PERFORM 0310-CARREGAR-HISTORICO.
+
+           OPEN EXTEND SALES-HISTORY.
+           IF WRK-FS-SALESHIST = '05' OR WRK-FS-SALESHIST = '35'
+               OPEN OUTPUT SALES-HISTORY
+           END-IF.
+
+           DISPLAY '-------------------------'
+           PERFORM VARYING WRK-IDX-MES FROM 1 BY 1
+                               UNTIL WRK-IDX-MES > 12
+               PERFORM VARYING WRK-IDX-REGIAO FROM 1 BY 1
+                                   UNTIL WRK-IDX-REGIAO > 5
+                   ADD WRK-MESTOTAL(WRK-IDX-REGIAO, WRK-IDX-MES)
+                       TO WRK-MESTOTAL-GERAL(WRK-IDX-MES)
+                   MOVE WRK-ANOSYS    TO SH-ANO
+                   MOVE WRK-IDX-REGIAO TO SH-REGIAO
+                   MOVE WRK-IDX-MES   TO SH-MES
+                   MOVE WRK-MESTOTAL(WRK-IDX-REGIAO, WRK-IDX-MES)
+                       TO SH-VALOR
+                   WRITE SH-REGISTRO
+               END-PERFORM
+
+               MOVE WRK-MESTOTAL-GERAL(WRK-IDX-MES) TO WRK-VD-ED
+               DISPLAY 'MES ' WRK-MES(WRK-IDX-MES) ' VENDEU R$ '
+                                       WRK-VD-ED
+               ADD WRK-MESTOTAL-GERAL(WRK-IDX-MES) TO WRK-GRAND-TOTAL
+           END-PERFORM.
+
+           MOVE WRK-GRAND-TOTAL TO WRK-GRAND-TOTAL-ED.
+           DISPLAY '-------------------------'
+           DISPLAY 'TOTAL GERAL DO ANO... R$ ' WRK-GRAND-TOTAL-ED.
+
+           IF WRK-GRAND-TOTAL > 0
+               PERFORM VARYING WRK-IDX-MES FROM 1 BY 1
+                                   UNTIL WRK-IDX-MES > 12
+                   COMPUTE WRK-PCT-MES =
+                       (WRK-MESTOTAL-GERAL(WRK-IDX-MES) /
+                                            WRK-GRAND-TOTAL) * 100
+                   DISPLAY 'MES ' WRK-MES(WRK-IDX-MES) ' = '
+                                       WRK-PCT-MES ' %'
+               END-PERFORM
+           END-IF.
+
+           PERFORM 0320-COMPARAR-ANO-ANTERIOR.
+
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE SALES-HISTORY.
+
+      *    LE O SALES-HISTORY DE EXECUCOES ANTERIORES E SOMA POR MES,
+      *    EM TODAS AS REGIOES, O QUE FOI VENDIDO NO ANO ANTERIOR
+      *    (WRK-ANOANT), PARA SERVIR DE BASE AO COMPARATIVO ANO-A-ANO
+       0310-CARREGAR-HISTORICO.
+           MOVE ZEROS TO WRK-HIST-TOTAL-TAB.
+           MOVE 'N'   TO WRK-EOF-SALESHIST.
+           MOVE 'N'   TO WRK-TEM-HISTORICO.
+
+           OPEN INPUT SALES-HISTORY.
+           IF WRK-FS-SALESHIST = '00'
+               PERFORM 0311-LER-HISTORICO
+               PERFORM UNTIL FIM-SALESHIST
+                   IF SH-ANO = WRK-ANOANT
+                       ADD SH-VALOR TO WRK-HIST-MESTOTAL(SH-MES)
+                       MOVE 'S' TO WRK-TEM-HISTORICO
+                   END-IF
+                   PERFORM 0311-LER-HISTORICO
+               END-PERFORM
+               CLOSE SALES-HISTORY
+           END-IF.
+
+       0311-LER-HISTORICO.
+           READ SALES-HISTORY
+               AT END
+                   MOVE 'S' TO WRK-EOF-SALESHIST
+           END-READ.
+
+      *    IMPRIME, MES A MES, O TOTAL DO ANO CORRENTE CONTRA O TOTAL
+      *    DO ANO ANTERIOR CARREGADO EM 0310-CARREGAR-HISTORICO
+       0320-COMPARAR-ANO-ANTERIOR.
+           DISPLAY '-------------------------'.
+           IF NOT TEM-HISTORICO
+               DISPLAY 'SEM HISTORICO DE ' WRK-ANOANT
+                                       ' PARA COMPARACAO ANO-A-ANO'
+           ELSE
+               DISPLAY 'COMPARATIVO COM ' WRK-ANOANT
+               PERFORM VARYING WRK-IDX-MES FROM 1 BY 1
+                                   UNTIL WRK-IDX-MES > 12
+                   MOVE WRK-MESTOTAL-GERAL(WRK-IDX-MES) TO WRK-VD-ED
+                   MOVE WRK-HIST-MESTOTAL(WRK-IDX-MES)  TO WRK-HIST-ED
+                   COMPUTE WRK-DELTA =
+                       WRK-MESTOTAL-GERAL(WRK-IDX-MES) -
+                                       WRK-HIST-MESTOTAL(WRK-IDX-MES)
+                   MOVE WRK-DELTA TO WRK-DELTA-ED
+
+                   IF WRK-HIST-MESTOTAL(WRK-IDX-MES) > 0
+                       COMPUTE WRK-PCT-VAR ROUNDED =
+                           (WRK-DELTA /
+                               WRK-HIST-MESTOTAL(WRK-IDX-MES)) * 100
+                       MOVE WRK-PCT-VAR TO WRK-PCT-VAR-ED
+                       DISPLAY 'MES ' WRK-MES(WRK-IDX-MES)
+                           ' ATUAL R$ ' WRK-VD-ED
+                           ' ANTERIOR R$ ' WRK-HIST-ED
+                           ' VAR ' WRK-DELTA-ED
+                           ' (' WRK-PCT-VAR-ED '%)'
+                   ELSE
+                       DISPLAY 'MES ' WRK-MES(WRK-IDX-MES)
+                           ' ATUAL R$ ' WRK-VD-ED
+                           ' SEM VENDA EM ' WRK-ANOANT
+                                       ' PARA COMPARAR'
+                   END-IF
+               END-PERFORM
+           END-IF.
