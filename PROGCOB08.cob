@@ -1,39 +1,71 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB08.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER DUAS NOTAS
-      *     IMPRIMIR STATUS
-      *     UTILIZAR COMANDO EVALUATE
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1    PIC 9(02)V9  VALUE ZEROS.
-       77 WRK-NOTA2    PIC 9(02)V9  VALUE ZEROS.
-       77 WRK-MD       PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-MD-ED    PIC Z9,9     VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY 'ENTRE COM A NOTA 1: '
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           DISPLAY 'ENTRE COM A NOTA 2: '
-           ACCEPT WRK-NOTA2 FROM CONSOLE
-      ****************MOSTRA DADOS
-           COMPUTE WRK-MD = (WRK-NOTA1 + WRK-NOTA2) / 2;
-               EVALUATE WRK-MD
-                   WHEN 6 THRU 10
-                       DISPLAY 'APROVADO'
-                   WHEN 2 THRU 5
-                       DISPLAY 'RECUPERACAO'
-                   WHEN OTHER
-                       DISPLAY 'REPROVADO'
-               END-EVALUATE.
-           DISPLAY 'A MEDIA EH SEM FORM ' WRK-MD.
-           MOVE WRK-MD TO WRK-MD-ED.
-           DISPLAY 'A MEDIA EH ' WRK-MD-ED.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB08.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER DUAS NOTAS
+      *     IMPRIMIR STATUS
+      *     UTILIZAR COMANDO EVALUATE
+      * DATA = 21/05/2024
+      * ALTERADO = 11/06/2024 - AS FAIXAS DE APROVACAO SAIRAM DO
+      *            EVALUATE FIXO E PASSARAM A SER CARREGADAS DE UM
+      *            ARQUIVO DE POLITICA DE NOTAS (GRADING-POLICY),
+      *            PARA MUDAR O CRITERIO SEM RECOMPILAR
+      * ALTERADO = 21/06/2024 - NOTA1 E NOTA2 PASSARAM A SER CRITICADAS
+      *            PELA ROTINA COMPARTILHADA DE VALIDACAO NUMERICA
+      *            (COPYBOOK VALIDANUM); NOTA FORA DE 0 A 10 REJEITA O
+      *            CALCULO DA MEDIA EM VEZ DE ENTRAR TORTA NA CONTA
+      * ALTERADO = 22/06/2024 - A LEITURA DO GRADING-POLICY E A
+      *            CLASSIFICACAO POR FAIXA SAIRAM DAQUI E PASSARAM A
+      *            VIR DA SUBROTINA COMPARTILHADA PROGCOB18 (MESMA
+      *            REGRA USADA PELO PROGCOB07 E PELO PROGCOB12)
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-NOTA1    PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-NOTA2    PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-MD       PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-MD-ED    PIC Z9,9     VALUE ZEROS.
+       77 WRK-STATUS-FINAL PIC X(11) VALUE SPACES.
+       77 WRK-NOTA1-OK     PIC X(01) VALUE 'S'.
+          88 NOTA1-VALIDA  VALUE 'S'.
+       77 WRK-NOTA2-OK     PIC X(01) VALUE 'S'.
+          88 NOTA2-VALIDA  VALUE 'S'.
+       PROCEDURE DIVISION.
+           DISPLAY 'ENTRE COM A NOTA 1: '
+           ACCEPT WRK-NOTA1 FROM CONSOLE.
+           COPY 'VALIDANUM.CPY'
+               REPLACING VN-CAMPO  BY WRK-NOTA1
+                         VN-MINIMO BY 0
+                         VN-MAXIMO BY 10
+                         VN-FLAG   BY WRK-NOTA1-OK
+                         VN-NOME   BY 'NOTA 1'.
+
+           DISPLAY 'ENTRE COM A NOTA 2: '
+           ACCEPT WRK-NOTA2 FROM CONSOLE.
+           COPY 'VALIDANUM.CPY'
+               REPLACING VN-CAMPO  BY WRK-NOTA2
+                         VN-MINIMO BY 0
+                         VN-MAXIMO BY 10
+                         VN-FLAG   BY WRK-NOTA2-OK
+                         VN-NOME   BY 'NOTA 2'.
+
+           IF NOTA1-VALIDA AND NOTA2-VALIDA
+      ****************MOSTRA DADOS
+               COMPUTE WRK-MD = (WRK-NOTA1 + WRK-NOTA2) / 2
+               CALL 'PROGCOB18' USING WRK-MD WRK-STATUS-FINAL
+               DISPLAY WRK-STATUS-FINAL
+               DISPLAY 'A MEDIA EH SEM FORM ' WRK-MD
+               MOVE WRK-MD TO WRK-MD-ED
+               DISPLAY 'A MEDIA EH ' WRK-MD-ED
+           END-IF.
+           GOBACK.
