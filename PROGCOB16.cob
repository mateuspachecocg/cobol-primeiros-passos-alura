@@ -1,38 +1,160 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB13.
-      ***************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
-      * UTILIZAR VARIAVEL TIPO TABELA - OCCURS
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-MESES.
-           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
-       01 DATASYS.
-           02 ANOSYS PIC 9(04) VALUE ZEROS.
-           02 MESSYS PIC 9(02) VALUE ZEROS.
-           02 DIASYS PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT DATASYS FROM DATE YYYYMMDD.
-           PERFORM 0400-MONTAMES.
-           DISPLAY 'DATA: ' DIASYS ' DE 'WRK-MES(MESSYS) ' DE ' ANOSYS.
-           STOP RUN.
-
-
-       0400-MONTAMES.
-           MOVE 'JANEIRO'   TO WRK-MES(01).
-           MOVE 'FEVEREIRO' TO WRK-MES(02).
-           MOVE 'MARCO    ' TO WRK-MES(03).
-           MOVE 'ABRIL    ' TO WRK-MES(04).
-           MOVE 'MAIO     ' TO WRK-MES(05).
-           MOVE 'JUNHO    ' TO WRK-MES(06).
-           MOVE 'JULHO    ' TO WRK-MES(07).
-           MOVE 'AGOSTO   ' TO WRK-MES(08).
-           MOVE 'SETEMBRO ' TO WRK-MES(09).
-           MOVE 'OUTUBRO  ' TO WRK-MES(10).
-           MOVE 'NOVEMBRO ' TO WRK-MES(11).
-           MOVE 'DEZEMBRO ' TO WRK-MES(12).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB16.
+      ***************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
+      * UTILIZAR VARIAVEL TIPO TABELA - OCCURS
+      * DATA = 21/05/2024
+      * ALTERADO = 20/06/2024 - VIROU SUBROTINA DE DATA COMPARTILHADA:
+      *            EM VEZ DE SO IMPRIMIR A DATA DO SISTEMA POR EXTENSO,
+      *            RECEBE A DATA E UM CODIGO DE FORMATO VIA LINKAGE E
+      *            DEVOLVE DD/MM/AAAA, MM/DD/AAAA OU EXTENSO CONFORME
+      *            PEDIDO, PARA QUALQUER PROGRAMA PODER CHAMAR EM VEZ
+      *            DE REIMPLEMENTAR A FORMATACAO. RENOMEADO O
+      *            PROGRAM-ID DE PROGCOB13 PARA PROGCOB16 PARA BATER
+      *            COM O NOME DO ARQUIVO, JA QUE AGORA E CHAMADO POR
+      *            LITERAL POR OUTROS PROGRAMAS
+      * ALTERADO = 20/06/2024 - DEVOLVE TAMBEM O PERIODO FISCAL
+      *            (TRIMESTRE) E A SEMANA DO ANO CALCULADOS A PARTIR
+      *            DA MESMA DATA JA DECOMPOSTA EM ANOSYS/MESSYS/DIASYS
+      * ALTERADO = 20/06/2024 - CONSULTA UM HOLIDAY-FILE E DEVOLVE UM
+      *            SINALIZADOR DE FERIADO PARA A DATA INFORMADA, PARA
+      *            OS JOBS BATCH PODEREM DETECTAR DIA SEM PROCESSAMENTO
+      * ALTERADO = 25/06/2024 - ZERADO WRK-EOF-HOLIDAY NO INICIO DE
+      *            0800-VERIFICAR-FERIADO; COMO ESTA SUBROTINA E
+      *            CHAMADA VARIAS VEZES NA MESMA EXECUCAO, O FLAG
+      *            FICAVA 'S' DA CHAMADA ANTERIOR E A PARTIR DA
+      *            SEGUNDA CHAMADA NENHUMA DATA ERA MAIS COMPARADA
+      *            COM O HOLIDAY-FILE (MESMO BUG JA CORRIGIDO NO
+      *            CARREGAMENTO DE TABELA DO PROGCOB18)
+      * ALTERADO = 26/06/2024 - 0800-VERIFICAR-FERIADO PASSOU A CONFERIR
+      *            WRK-FS-HOLIDAY = '00' ANTES DE LER O ARQUIVO; SEM O
+      *            HOLIDAY-FILE, O READ NUNCA DISPARAVA O AT END E O
+      *            PROGRAMA TRAVAVA NUM LOOP INFINITO EM VEZ DE SEGUIR
+      *            COM A DATA SIMPLESMENTE NAO SENDO FERIADO
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO 'HOLIDAY'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HOLIDAY.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE.
+       01  HL-REGISTRO.
+           02 HL-DATA         PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WRK-MESES.
+           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
+       01 WRK-DIAS-ACUM-MES.
+           03 WRK-DIAS-ACUM PIC 9(03) OCCURS 12 TIMES.
+       01 DATASYS.
+           02 ANOSYS PIC 9(04) VALUE ZEROS.
+           02 MESSYS PIC 9(02) VALUE ZEROS.
+           02 DIASYS PIC 9(02) VALUE ZEROS.
+       77 WRK-FS-HOLIDAY   PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-HOLIDAY  PIC X(01) VALUE 'N'.
+          88 FIM-HOLIDAY   VALUE 'S'.
+       77 WRK-DIA-DO-ANO   PIC 9(03) VALUE ZEROS.
+       LINKAGE SECTION.
+       01 LK-DATASYS          PIC 9(08).
+       01 LK-FORMATO          PIC X(01).
+          88 LK-FORMATO-BARRA     VALUE 'B'.
+          88 LK-FORMATO-AMERICANO VALUE 'A'.
+          88 LK-FORMATO-EXTENSO   VALUE 'E'.
+       01 LK-DATA-FORMATADA   PIC X(30).
+       01 LK-PERIODO-FISCAL   PIC 9(01).
+       01 LK-SEMANA-ANO       PIC 9(02).
+       01 LK-HOLIDAY-FLAG     PIC X(01).
+          88 LK-HOLIDAY           VALUE 'S'.
+       PROCEDURE DIVISION USING LK-DATASYS LK-FORMATO LK-DATA-FORMATADA
+                                LK-PERIODO-FISCAL LK-SEMANA-ANO
+                                LK-HOLIDAY-FLAG.
+
+       0001-PRINCIPAL.
+           MOVE LK-DATASYS TO DATASYS.
+           PERFORM 0400-MONTAMES.
+           PERFORM 0500-FORMATAR-DATA.
+           PERFORM 0600-CALCULAR-PERIODO-FISCAL.
+           PERFORM 0700-CALCULAR-SEMANA-ANO.
+           PERFORM 0800-VERIFICAR-FERIADO.
+
+           GOBACK.
+
+       0400-MONTAMES.
+           MOVE 'JANEIRO'   TO WRK-MES(01).
+           MOVE 'FEVEREIRO' TO WRK-MES(02).
+           MOVE 'MARCO    ' TO WRK-MES(03).
+           MOVE 'ABRIL    ' TO WRK-MES(04).
+           MOVE 'MAIO     ' TO WRK-MES(05).
+           MOVE 'JUNHO    ' TO WRK-MES(06).
+           MOVE 'JULHO    ' TO WRK-MES(07).
+           MOVE 'AGOSTO   ' TO WRK-MES(08).
+           MOVE 'SETEMBRO ' TO WRK-MES(09).
+           MOVE 'OUTUBRO  ' TO WRK-MES(10).
+           MOVE 'NOVEMBRO ' TO WRK-MES(11).
+           MOVE 'DEZEMBRO ' TO WRK-MES(12).
+
+           MOVE 000 TO WRK-DIAS-ACUM(01).
+           MOVE 031 TO WRK-DIAS-ACUM(02).
+           MOVE 059 TO WRK-DIAS-ACUM(03).
+           MOVE 090 TO WRK-DIAS-ACUM(04).
+           MOVE 120 TO WRK-DIAS-ACUM(05).
+           MOVE 151 TO WRK-DIAS-ACUM(06).
+           MOVE 181 TO WRK-DIAS-ACUM(07).
+           MOVE 212 TO WRK-DIAS-ACUM(08).
+           MOVE 243 TO WRK-DIAS-ACUM(09).
+           MOVE 273 TO WRK-DIAS-ACUM(10).
+           MOVE 304 TO WRK-DIAS-ACUM(11).
+           MOVE 334 TO WRK-DIAS-ACUM(12).
+
+       0500-FORMATAR-DATA.
+           EVALUATE TRUE
+               WHEN LK-FORMATO-BARRA
+                   STRING DIASYS '/' MESSYS '/' ANOSYS
+                       DELIMITED BY SIZE INTO LK-DATA-FORMATADA
+               WHEN LK-FORMATO-AMERICANO
+                   STRING MESSYS '/' DIASYS '/' ANOSYS
+                       DELIMITED BY SIZE INTO LK-DATA-FORMATADA
+               WHEN OTHER
+                   STRING DIASYS ' DE ' WRK-MES(MESSYS) ' DE ' ANOSYS
+                       DELIMITED BY SIZE INTO LK-DATA-FORMATADA
+           END-EVALUATE.
+
+       0600-CALCULAR-PERIODO-FISCAL.
+           COMPUTE LK-PERIODO-FISCAL = ((MESSYS - 1) / 3) + 1.
+
+       0700-CALCULAR-SEMANA-ANO.
+           COMPUTE WRK-DIA-DO-ANO = WRK-DIAS-ACUM(MESSYS) + DIASYS.
+           COMPUTE LK-SEMANA-ANO = ((WRK-DIA-DO-ANO - 1) / 7) + 1.
+
+      *    O HOLIDAY-FILE E OPCIONAL: SE O ARQUIVO NAO EXISTIR, A DATA
+      *    SIMPLESMENTE FICA SEM SER RECONHECIDA COMO FERIADO
+       0800-VERIFICAR-FERIADO.
+           MOVE 'N' TO LK-HOLIDAY-FLAG.
+           MOVE 'N' TO WRK-EOF-HOLIDAY.
+           OPEN INPUT HOLIDAY-FILE.
+           IF WRK-FS-HOLIDAY = '00'
+               PERFORM 0810-LER-FERIADO
+               PERFORM 0820-COMPARAR-FERIADO UNTIL FIM-HOLIDAY
+                                              OR LK-HOLIDAY
+               CLOSE HOLIDAY-FILE
+           END-IF.
+
+       0810-LER-FERIADO.
+           READ HOLIDAY-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-HOLIDAY
+           END-READ.
+
+       0820-COMPARAR-FERIADO.
+           IF HL-DATA = LK-DATASYS
+               MOVE 'S' TO LK-HOLIDAY-FLAG
+               DISPLAY 'HOLIDAY - NO PROCESSING'
+           ELSE
+               PERFORM 0810-LER-FERIADO
+           END-IF.
