@@ -1,41 +1,156 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB06.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: OPERADORES ARITMETICOS
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1    PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2    PIC 9(02) VALUE ZEROS.
-       77 WRK-RESUL   PIC 9(03) VALUE ZEROS.
-       77 WRK-RESTO   PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '==============================='
-           DISPLAY 'NUMERO 1.. ' WRK-NUM1.
-           DISPLAY 'NUMERO 2.. ' WRK-NUM2.
-      ************** ADICAO
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-           DISPLAY 'SOMA .....' WRK-RESUL.
-      ************** SUBTRACAO
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'SUBTRACAO .... ' WRK-RESUL.
-      ************** DIVISAO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-           REMAINDER WRK-RESTO.
-           DISPLAY 'DIVISAO .... ' WRK-RESUL.
-           DISPLAY 'RESTO ....' WRK-RESTO.
-      ************** MULTIPLICACAO
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-           DISPLAY 'MULTPILICACAO .... ' WRK-RESUL.
-
-      ************** COMPUTE
-           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
-           DISPLAY 'MEDIA ... ' WRK-RESUL.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB05.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: OPERADORES ARITMETICOS
+      * DATA = 21/05/2024
+      * ALTERADO = 08/06/2024 - VIROU BATCH: LE UM ARQUIVO DE
+      *            TRANSACOES COM OS PARES DE NUMEROS E REPETE AS
+      *            MESMAS QUATRO OPERACOES PARA CADA REGISTRO,
+      *            TRATANDO ON SIZE ERROR (INCLUSIVE DIVISAO POR
+      *            ZERO) NUMA LINHA DE ERRO EM VEZ DE ABENDAR
+      * ALTERADO = 16/06/2024 - PROGRAM-ID RENOMEADO DE PROGCOB06
+      *            PARA PROGCOB05 PARA NAO COLIDIR COM O PROGCOB06
+      *            (REGISTRO DE CHEQUES)
+      * ALTERADO = 25/06/2024 - ZERADO WRK-RESUL ANTES DO ADD DA
+      *            ADICAO; COMO 0200-PROCESSAR PASSOU A RODAR EM
+      *            LOOP POR TRANSACAO (08/06/2024), O ADD ACUMULAVA
+      *            EM CIMA DA MEDIA (COMPUTE) DO REGISTRO ANTERIOR
+      *            EM VEZ DE SOMAR OS DOIS NUMEROS DO ZERO
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'CALCTRAN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CALCTRAN.
+
+           SELECT ERROR-LOG ASSIGN TO 'CALCERR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CALCERR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  CT-REGISTRO.
+           02 CT-NUM1        PIC 9(02).
+           02 CT-NUM2        PIC 9(02).
+
+       FD  ERROR-LOG.
+       01  ER-LINHA          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NUM1    PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM2    PIC 9(02) VALUE ZEROS.
+       77 WRK-RESUL   PIC 9(03) VALUE ZEROS.
+       77 WRK-RESTO   PIC 9(02) VALUE ZEROS.
+       77 WRK-FS-CALCTRAN PIC X(02) VALUE ZEROS.
+       77 WRK-FS-CALCERR  PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-CALCTRAN PIC X(01) VALUE 'N'.
+          88 FIM-CALCTRAN VALUE 'S'.
+       01  ER-DETALHE.
+           02 ER-D-NUM1      PIC Z9.
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 ER-D-NUM2      PIC Z9.
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 ER-D-OPERACAO  PIC X(15).
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 ER-D-MOTIVO    PIC X(25).
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-CALCTRAN.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT ERROR-LOG.
+           PERFORM 0110-LER-TRANSACAO.
+
+       0110-LER-TRANSACAO.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-CALCTRAN
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE CT-NUM1 TO WRK-NUM1.
+           MOVE CT-NUM2 TO WRK-NUM2.
+           DISPLAY '==============================='
+           DISPLAY 'NUMERO 1.. ' WRK-NUM1.
+           DISPLAY 'NUMERO 2.. ' WRK-NUM2.
+      ************** ADICAO
+           MOVE ZEROS TO WRK-RESUL.
+           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL
+               ON SIZE ERROR
+                   PERFORM 0210-REGISTRAR-ERRO
+           NOT ON SIZE ERROR
+                   DISPLAY 'SOMA .....' WRK-RESUL
+           END-ADD.
+      ************** SUBTRACAO
+           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   MOVE 'SUBTRACAO' TO ER-D-OPERACAO
+                   PERFORM 0210-REGISTRAR-ERRO
+           NOT ON SIZE ERROR
+                   DISPLAY 'SUBTRACAO .... ' WRK-RESUL
+           END-SUBTRACT.
+      ************** DIVISAO
+           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                                  REMAINDER WRK-RESTO
+               ON SIZE ERROR
+                   MOVE 'DIVISAO' TO ER-D-OPERACAO
+                   PERFORM 0210-REGISTRAR-ERRO
+           NOT ON SIZE ERROR
+                   DISPLAY 'DIVISAO .... ' WRK-RESUL
+                   DISPLAY 'RESTO ....' WRK-RESTO
+           END-DIVIDE.
+      ************** MULTIPLICACAO
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   MOVE 'MULTIPLICACAO' TO ER-D-OPERACAO
+                   PERFORM 0210-REGISTRAR-ERRO
+           NOT ON SIZE ERROR
+                   DISPLAY 'MULTPILICACAO .... ' WRK-RESUL
+           END-MULTIPLY.
+      ************** COMPUTE
+           COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2
+               ON SIZE ERROR
+                   MOVE 'MEDIA' TO ER-D-OPERACAO
+                   PERFORM 0210-REGISTRAR-ERRO
+           NOT ON SIZE ERROR
+                   DISPLAY 'MEDIA ... ' WRK-RESUL
+           END-COMPUTE.
+
+           PERFORM 0110-LER-TRANSACAO.
+
+       0210-REGISTRAR-ERRO.
+           MOVE WRK-NUM1 TO ER-D-NUM1.
+           MOVE WRK-NUM2 TO ER-D-NUM2.
+           IF ER-D-OPERACAO = SPACES
+               MOVE 'ADICAO' TO ER-D-OPERACAO
+           END-IF.
+           MOVE 'RESULTADO NAO CABE NO CAMPO' TO ER-D-MOTIVO.
+           IF WRK-NUM2 = ZEROS
+               MOVE 'DIVISOR IGUAL A ZERO' TO ER-D-MOTIVO
+           END-IF.
+           WRITE ER-LINHA FROM ER-DETALHE.
+           DISPLAY 'ERRO NA OPERACAO ' ER-D-OPERACAO ' - ' ER-D-MOTIVO.
+           MOVE SPACES TO ER-D-OPERACAO.
+
+       0300-FINALIZAR.
+           DISPLAY '-------------------------'
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE ERROR-LOG.
