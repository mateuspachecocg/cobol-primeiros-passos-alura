@@ -1,47 +1,150 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB15.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER UM NUMERO
-      *     GERAR A TABUADA DE 1 A 10
-      *     UTILIZAR PERFORM - UNTIL
-      * DATA = 22/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *77 WRK-VENDAS    PIC 9(06)V99 VALUE ZEROS.
-      *77 WRK-QT        PIC 9(03)    VALUE 0.
-      *77 WRK-ACUM      PIC 9(02)V99 VALUE ZEROS.
-           COPY 'BOOK.COB'.
-       PROCEDURE DIVISION.
-
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-VENDAS > 0
-               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-           END-IF.
-
-           PERFORM 0300-FINALIZAR.
-
-           STOP RUN.
-
-       0100-INICIALIZAR.
-           DISPLAY 'ENTRE COM A VENDA: '
-           ACCEPT WRK-VENDAS FROM CONSOLE.
-
-       0200-PROCESSAR.
-           ADD 1 TO WRK-QT.
-           ADD WRK-VENDAS TO WRK-ACUM.
-           PERFORM 0100-INICIALIZAR.
-
-
-       0300-FINALIZAR.
-           DISPLAY '-------------------------'
-           DISPLAY 'ACUMULADO ' WRK-ACUM.
-           DISPLAY 'QT VENDAS ' WRK-QT.
-           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB15.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER UM NUMERO
+      *     GERAR A TABUADA DE 1 A 10
+      *     UTILIZAR PERFORM - UNTIL
+      * DATA = 22/05/2024
+      * ALTERADO = 19/06/2024 - O COPYBOOK BOOK.COB, QUE SO EXISTIA
+      *            COMENTADO NESTE PROGRAMA, FOI ENFIM CRIADO E
+      *            GANHOU O CAMPO WRK-MEDIA PARA O TICKET MEDIO DE
+      *            VENDA, IMPRESSO EM 0300-FINALIZAR
+      * ALTERADO = 19/06/2024 - TROCADO O SENTINELA "DIGITE ZERO PARA
+      *            PARAR" POR LEITURA REAL DE FIM DE ARQUIVO NUM
+      *            SALES-TRANSACTION-FILE, PARA NAO DEPENDER DO
+      *            OPERADOR LEMBRAR DE ENCERRAR COM UMA VENDA ZERO
+      * ALTERADO = 22/06/2024 - GRAVA UM CHECKPOINT (QTD E ACUMULADO)
+      *            NO CHECKPOINT-FILE A CADA VENDA PROCESSADA; SE A
+      *            SESSAO CAIR NO MEIO DO LOTE, A PROXIMA EXECUCAO
+      *            RECUPERA O ULTIMO CHECKPOINT E PULA AS VENDAS JA
+      *            CONTABILIZADAS EM VEZ DE RECOMECAR DO ZERO. UM LOTE
+      *            CONCLUIDO SEM QUEDA ZERA O CHECKPOINT NO FINAL
+      * ALTERADO = 24/06/2024 - CORRIGIDO BUG: APOS PULAR AS VENDAS JA
+      *            CONTABILIZADAS, FALTAVA UMA LEITURA A MAIS PARA
+      *            POSICIONAR EM CIMA DA PRIMEIRA VENDA AINDA NAO
+      *            PROCESSADA; SEM ELA, A ULTIMA VENDA PULADA ERA
+      *            REPROCESSADA E CONTADA EM DOBRO NO ACUMULADO
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANSACTION-FILE ASSIGN TO 'SALESTRAN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SALESTRAN.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'SALESCKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SALESCKP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANSACTION-FILE.
+       01  ST-REGISTRO.
+           02 ST-VENDA      PIC 9(06)V99.
+
+       FD  CHECKPOINT-FILE.
+       01  CP-REGISTRO.
+           02 CP-QT         PIC 9(03).
+           02 CP-ACUM       PIC 9(08)V99.
+
+       WORKING-STORAGE SECTION.
+           COPY 'BOOK.COB'.
+       77 WRK-FS-SALESTRAN  PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-SALESTRAN PIC X(01) VALUE 'N'.
+          88 FIM-SALESTRAN  VALUE 'S'.
+       77 WRK-FS-SALESCKP   PIC X(02) VALUE ZEROS.
+       77 WRK-EOF-SALESCKP  PIC X(01) VALUE 'N'.
+          88 FIM-SALESCKP   VALUE 'S'.
+       77 WRK-QT-PULAR      PIC 9(03) VALUE ZEROS.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-SALESTRAN.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN INPUT SALES-TRANSACTION-FILE.
+           PERFORM 0120-RECUPERAR-CHECKPOINT.
+
+           MOVE WRK-QT TO WRK-QT-PULAR.
+           IF WRK-QT-PULAR > 0
+               DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO APOS '
+                                       WRK-QT-PULAR ' VENDAS'
+               PERFORM WRK-QT-PULAR TIMES
+                   PERFORM 0110-LER-VENDA
+               END-PERFORM
+               PERFORM 0110-LER-VENDA
+           ELSE
+               PERFORM 0110-LER-VENDA
+           END-IF.
+
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WRK-FS-SALESCKP = '05' OR WRK-FS-SALESCKP = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       0110-LER-VENDA.
+           READ SALES-TRANSACTION-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-SALESTRAN
+           END-READ.
+
+       0120-RECUPERAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-FS-SALESCKP = '00'
+               PERFORM 0130-LER-CHECKPOINT
+               PERFORM UNTIL FIM-SALESCKP
+                   MOVE CP-QT   TO WRK-QT
+                   MOVE CP-ACUM TO WRK-ACUM
+                   PERFORM 0130-LER-CHECKPOINT
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0130-LER-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-SALESCKP
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE ST-VENDA TO WRK-VENDAS.
+           ADD 1 TO WRK-QT.
+           ADD WRK-VENDAS TO WRK-ACUM.
+
+           MOVE WRK-QT   TO CP-QT.
+           MOVE WRK-ACUM TO CP-ACUM.
+           WRITE CP-REGISTRO.
+
+           PERFORM 0110-LER-VENDA.
+
+       0300-FINALIZAR.
+           IF WRK-QT > 0
+               COMPUTE WRK-MEDIA = WRK-ACUM / WRK-QT
+           END-IF.
+
+           DISPLAY '-------------------------'
+           DISPLAY 'ACUMULADO ' WRK-ACUM.
+           DISPLAY 'QT VENDAS ' WRK-QT.
+           DISPLAY 'TICKET MEDIO ' WRK-MEDIA.
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE SALES-TRANSACTION-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *    LOTE CONCLUIDO SEM QUEDA - ZERA O CHECKPOINT PARA A
+      *    PROXIMA EXECUCAO COMECAR DO ZERO
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
