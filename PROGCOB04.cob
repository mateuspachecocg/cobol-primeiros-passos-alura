@@ -1,26 +1,233 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB01.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER NOME E SALARIO
-      * IMPRIMIR FORMATADO - USO DA VIRGULA
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-NOME       PIC X(20)       VALUE SPACES.
-       77  WRK-SALARIO    PIC 9(06)V99    VALUE ZEROS.
-       77  WRK-SALARIO-ED PIC ZZZ.ZZ9,99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-      ****************MOSTRA DADOS
-           DISPLAY 'NOME '    WRK-NOME.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY 'SALARIO R$' WRK-SALARIO-ED.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB04.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER NOME E SALARIO
+      * IMPRIMIR FORMATADO - USO DA VIRGULA
+      * DATA = 21/05/2024
+      * ALTERADO = 06/06/2024 - VIROU O FECHAMENTO MENSAL DA FOLHA:
+      *            LE O EMPLOYEE-MASTER INTEIRO, EMITE UM
+      *            HOLERITE POR FUNCIONARIO E UM EXTRATO PARA
+      *            CONTABILIDADE (RAZAO)
+      * ALTERADO = 07/06/2024 - CRITICA DE FAIXA NO SALARIO: REJEITA
+      *            ZERO/NEGATIVO E TETO CONFIGURAVEL, GRAVANDO O
+      *            REGISTRO REJEITADO NO EXCEPTION-RPT AO INVES DE
+      *            PROCESSAR O HOLERITE
+      * ALTERADO = 16/06/2024 - PROGRAM-ID RENOMEADO DE PROGCOB01
+      *            PARA PROGCOB04 PARA NAO COLIDIR COM OS OUTROS
+      *            PROGRAMAS QUE COMPILAVAM COMO PROGCOB01
+      * ALTERADO = 18/06/2024 - O LAYOUT DO EMPLOYEE-MASTER PASSOU A
+      *            VIR DO COPYBOOK EMPLOYEE.COB, COMPARTILHADO COM O
+      *            PROGCOB11, QUE PRECISA DO NOVO CAMPO EM-ANO-POSSE
+      * ALTERADO = 22/06/2024 - CADA HOLERITE EMITIDO OU REJEITADO
+      *            GRAVA UMA LINHA NO AUDIT-TRAIL COMPARTILHADO
+      *            (COPYBOOK AUDITTRL), COM QUEM/QUANDO/ENTRADA/
+      *            RESULTADO DO FECHAMENTO
+      * ALTERADO = 22/06/2024 - O HOLERITE PASSOU A CALCULAR TAMBEM O
+      *            DECIMO TERCEIRO (UM SALARIO ADICIONAL DE FIM DE ANO,
+      *            IGUAL AO SALARIO MENSAL) E IMPRIMI-LO JUNTO, COM O
+      *            TOTAL DE DECIMO TERCEIRO DA FOLHA SOMADO AOS OUTROS
+      *            TOTAIS DE CONTROLE
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      * ALTERADO = 26/06/2024 - EX-D-MOTIVO ESTAVA PIC X(20), UM BYTE
+      *            MENOR QUE WRK-MOTIVO PIC X(21), TRUNCANDO EM UM
+      *            CARACTERE OS MOTIVOS 'SALARIO ZERO/NEGATIVO' E
+      *            'ACIMA DO TETO PERMIT.' NO EXCEPTION-RPT. AJUSTADO
+      *            PARA PIC X(21) IGUAL A WRK-MOTIVO
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-NOME
+               FILE STATUS IS WRK-FS-EMPMAST.
+
+           SELECT PAYSTUB-FILE ASSIGN TO 'PAYSTUB'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PAYSTUB.
+
+           SELECT GL-EXTRACT ASSIGN TO 'GLEXTRACT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GLEXTRACT.
+
+           SELECT EXCEPTION-RPT ASSIGN TO 'EXCEPRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCEPRPT.
+
+           SELECT AUDIT-TRAIL ASSIGN TO 'AUDITTRL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITTRL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY 'EMPLOYEE.COB'.
+
+       FD  PAYSTUB-FILE.
+       01  PS-LINHA         PIC X(60).
+
+       FD  GL-EXTRACT.
+       01  GL-LINHA         PIC X(60).
+
+       FD  EXCEPTION-RPT.
+       01  EX-LINHA         PIC X(60).
+
+       FD  AUDIT-TRAIL.
+           COPY 'AUDITTRL.COB'.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-SALARIO-TETO PIC 9(06)V99    VALUE 050000,00.
+       77  WRK-FS-AUDITTRL  PIC X(02)       VALUE ZEROS.
+       77  WRK-DATASYS      PIC 9(08)       VALUE ZEROS.
+       77  WRK-HORASYS      PIC 9(08)       VALUE ZEROS.
+       77  WRK-MOTIVO       PIC X(21)       VALUE SPACES.
+       77  WRK-FS-EXCEPRPT  PIC X(02)       VALUE ZEROS.
+       77  WRK-QT-REJEITADOS PIC 9(04)      VALUE ZEROS.
+       77  WRK-NOME         PIC X(20)       VALUE SPACES.
+       77  WRK-SALARIO      PIC 9(06)V99    VALUE ZEROS.
+       77  WRK-SALARIO-ED   PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WRK-FS-EMPMAST   PIC X(02)       VALUE ZEROS.
+       77  WRK-FS-PAYSTUB   PIC X(02)       VALUE ZEROS.
+       77  WRK-FS-GLEXTRACT PIC X(02)       VALUE ZEROS.
+       77  WRK-EOF-EMPMAST  PIC X(01)       VALUE 'N'.
+           88 FIM-EMPMAST   VALUE 'S'.
+       77  WRK-QT-FUNC      PIC 9(04)       VALUE ZEROS.
+       77  WRK-TOTAL-FOLHA  PIC 9(08)V99    VALUE ZEROS.
+       77  WRK-TOTAL-ED     PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-DECIMO       PIC 9(06)V99    VALUE ZEROS.
+       77  WRK-TOTAL-DECIMO PIC 9(08)V99    VALUE ZEROS.
+       77  WRK-TOTAL-DECIMO-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       01  PS-DETALHE.
+           02 FILLER        PIC X(10) VALUE 'HOLERITE: '.
+           02 PS-D-NOME     PIC X(20).
+           02 FILLER        PIC X(12) VALUE ' SALARIO R$ '.
+           02 PS-D-SALARIO  PIC ZZZ.ZZ9,99.
+       01  PS-DETALHE-DECIMO.
+           02 FILLER        PIC X(20) VALUE 'DECIMO TERCEIRO: '.
+           02 PD-D-NOME     PIC X(20).
+           02 FILLER        PIC X(12) VALUE ' VALOR R$   '.
+           02 PD-D-DECIMO   PIC ZZZ.ZZ9,99.
+       01  GL-DETALHE.
+           02 FILLER        PIC X(15) VALUE 'RAZAO - FOLHA: '.
+           02 GL-D-NOME     PIC X(20).
+           02 FILLER        PIC X(01) VALUE SPACE.
+           02 GL-D-SALARIO  PIC ZZZ.ZZ9,99.
+       01  EX-DETALHE.
+           02 FILLER        PIC X(18) VALUE 'SALARIO REJEITADO '.
+           02 EX-D-NOME     PIC X(20).
+           02 FILLER        PIC X(01) VALUE SPACE.
+           02 EX-D-SALARIO  PIC ZZZ.ZZ9,99.
+           02 FILLER        PIC X(01) VALUE SPACE.
+           02 EX-D-MOTIVO   PIC X(21).
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-EMPMAST.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORASYS FROM TIME.
+
+           OPEN INPUT EMPLOYEE-MASTER.
+           OPEN OUTPUT PAYSTUB-FILE.
+           OPEN OUTPUT GL-EXTRACT.
+           OPEN OUTPUT EXCEPTION-RPT.
+
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WRK-FS-AUDITTRL = '05' OR WRK-FS-AUDITTRL = '35'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+
+           PERFORM 0110-LER-EMPLOYEE-MASTER.
+
+       0110-LER-EMPLOYEE-MASTER.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE 'S' TO WRK-EOF-EMPMAST
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE EM-NOME    TO WRK-NOME.
+           MOVE EM-SALARIO TO WRK-SALARIO.
+
+           IF WRK-SALARIO NOT > ZEROS
+               MOVE WRK-NOME TO EX-D-NOME
+               MOVE WRK-SALARIO TO EX-D-SALARIO
+               MOVE 'SALARIO ZERO/NEGATIVO' TO EX-D-MOTIVO WRK-MOTIVO
+               WRITE EX-LINHA FROM EX-DETALHE
+               ADD 1 TO WRK-QT-REJEITADOS
+               PERFORM 0220-REGISTRAR-AUDITORIA
+           ELSE
+               IF WRK-SALARIO > WRK-SALARIO-TETO
+                   MOVE WRK-NOME TO EX-D-NOME
+                   MOVE WRK-SALARIO TO EX-D-SALARIO
+                   MOVE 'ACIMA DO TETO PERMIT.' TO EX-D-MOTIVO
+                                                   WRK-MOTIVO
+                   WRITE EX-LINHA FROM EX-DETALHE
+                   ADD 1 TO WRK-QT-REJEITADOS
+                   PERFORM 0220-REGISTRAR-AUDITORIA
+               ELSE
+                   PERFORM 0210-EMITIR-HOLERITE
+                   MOVE 'HOLERITE EMITIDO' TO WRK-MOTIVO
+                   PERFORM 0220-REGISTRAR-AUDITORIA
+               END-IF
+           END-IF.
+
+           PERFORM 0110-LER-EMPLOYEE-MASTER.
+
+       0210-EMITIR-HOLERITE.
+           MOVE WRK-SALARIO TO WRK-SALARIO-ED PS-D-SALARIO
+                                GL-D-SALARIO.
+           MOVE WRK-NOME    TO PS-D-NOME GL-D-NOME.
+
+           WRITE PS-LINHA FROM PS-DETALHE.
+           WRITE GL-LINHA FROM GL-DETALHE.
+
+           MOVE WRK-SALARIO TO WRK-DECIMO.
+           MOVE WRK-NOME    TO PD-D-NOME.
+           MOVE WRK-DECIMO  TO PD-D-DECIMO.
+           WRITE PS-LINHA FROM PS-DETALHE-DECIMO.
+
+           ADD 1 TO WRK-QT-FUNC.
+           ADD WRK-SALARIO TO WRK-TOTAL-FOLHA.
+           ADD WRK-DECIMO  TO WRK-TOTAL-DECIMO.
+
+       0220-REGISTRAR-AUDITORIA.
+           MOVE WRK-DATASYS  TO AT-DATA.
+           MOVE WRK-HORASYS  TO AT-HORA.
+           MOVE 'BATCH'      TO AT-USUARIO.
+           MOVE 'PROGCOB04'  TO AT-PROGRAMA.
+           MOVE 'FOLHA DE PAGAMENTO' TO AT-OPERACAO.
+           MOVE WRK-NOME     TO AT-ENTRADA.
+           MOVE WRK-MOTIVO   TO AT-RESULTADO.
+           WRITE AT-REGISTRO.
+
+       0300-FINALIZAR.
+           MOVE WRK-TOTAL-FOLHA  TO WRK-TOTAL-ED.
+           MOVE WRK-TOTAL-DECIMO TO WRK-TOTAL-DECIMO-ED.
+           DISPLAY '-------------------------'
+           DISPLAY 'FUNCIONARIOS PROCESSADOS.. ' WRK-QT-FUNC.
+           DISPLAY 'FUNCIONARIOS REJEITADOS... ' WRK-QT-REJEITADOS.
+           DISPLAY 'TOTAL DA FOLHA........ R$ ' WRK-TOTAL-ED.
+           DISPLAY 'TOTAL DE DECIMO TERC.. R$ ' WRK-TOTAL-DECIMO-ED.
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE PAYSTUB-FILE.
+           CLOSE GL-EXTRACT.
+           CLOSE EXCEPTION-RPT.
+           CLOSE AUDIT-TRAIL.
