@@ -1,54 +1,223 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOBD04.
-      *********************************
-      * AREA DE COMENTARIOS - REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: RECEBER VALOR INICIAL, PERIODO E TAXA DE CORRECAO
-      *     CALCULAR A RENTABILIDADE DO INVESTIMENTO JUROS COMPOSTOS
-      * DATA = 22/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WRK-VL-INICIAL     PIC 9(06)V99    VALUE ZEROS.
-       77  WRK-PERIODO        PIC 9(02)       VALUE ZEROS.
-       77  WRK-TX-MENSAL      PIC 9(02)V99    VALUE ZEROS.
-       77  WRK-MT-FINAL       PIC 9(06)V99    VALUE ZEROS.
-       77  WRK-MD-ED          PIC ZZZ.ZZ9,99  VALUE ZEROS.
-       PROCEDURE DIVISION.
-
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-VL-INICIAL > 0 AND WRK-PERIODO > 0
-                                  AND WRK-TX-MENSAL > 0
-               PERFORM 0200-PROCESSAR
-           END-IF.
-
-           PERFORM 0300-FINALIZAR.
-
-           STOP RUN.
-
-       0100-INICIALIZAR.
-           DISPLAY 'ENTRE COM O VALOR INICIAL: '
-           ACCEPT WRK-VL-INICIAL.
-
-           DISPLAY 'ENTRE QUANTIDADE DE MESES: '
-           ACCEPT WRK-PERIODO.
-
-           DISPLAY 'TX REMUNERACAO MENSAL EM %: ' ACCEPT WRK-TX-MENSAL.
-
-       0200-PROCESSAR.
-           MOVE WRK-VL-INICIAL TO WRK-MT-FINAL.
-           PERFORM WRK-PERIODO TIMES
-               COMPUTE WRK-MT-FINAL = WRK-MT-FINAL *
-                                       (WRK-TX-MENSAL/100 + 1)
-           END-PERFORM.
-           MOVE WRK-MT-FINAL TO WRK-MD-ED
-           DISPLAY 'O MONTANTE FINAL R$ ' WRK-MD-ED.
-
-       0300-FINALIZAR.
-           DISPLAY '-------------------------'
-           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOBD04.
+      *********************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: RECEBER VALOR INICIAL, PERIODO E TAXA DE CORRECAO
+      *     CALCULAR A RENTABILIDADE DO INVESTIMENTO JUROS COMPOSTOS
+      * DATA = 22/05/2024
+      * ALTERADO = 20/06/2024 - 0200-PROCESSAR PASSOU A IMPRIMIR UMA
+      *            LINHA POR MES NO AMORT-RPT (SALDO INICIAL, JUROS DO
+      *            MES E SALDO FINAL), NAO SO O MONTANTE DO ULTIMO MES
+      * ALTERADO = 20/06/2024 - A TAXA MENSAL DIGITADA PASSOU A SER
+      *            VALIDADA CONTRA UM TETO DE 100% ANTES DE COMPOR;
+      *            UMA TAXA ACIMA DISSO REJEITA O PROCESSAMENTO
+      * ALTERADO = 20/06/2024 - QUANDO EXISTE UM RATE-TABLE COM UMA
+      *            TAXA POR MES, ELA SUBSTITUI A TAXA UNICA DIGITADA
+      *            MES A MES; SE O ARQUIVO FALTAR OU ACABAR ANTES DO
+      *            WRK-PERIODO, OS MESES RESTANTES CONTINUAM USANDO A
+      *            TAXA DIGITADA EM WRK-TX-MENSAL
+      * ALTERADO = 21/06/2024 - VALOR INICIAL E QUANTIDADE DE MESES
+      *            PASSARAM A SER CRITICADOS PELA ROTINA COMPARTILHADA
+      *            DE VALIDACAO NUMERICA (COPYBOOK VALIDANUM); A TAXA
+      *            MENSAL CONTINUA COM SUA PROPRIA CRITICA DE TETO DE
+      *            100% (JA EXISTIA ANTES DO COPYBOOK E FAZ UMA
+      *            PERGUNTA DIFERENTE - NAO SO FAIXA, MAS TETO)
+      * ALTERADO = 22/06/2024 - CADA SIMULACAO CONCLUIDA GRAVA UMA LINHA
+      *            NO AUDIT-TRAIL COMPARTILHADO (COPYBOOK AUDITTRL),
+      *            MESMO ARQUIVO USADO PELO FECHAMENTO DE FOLHA
+      *            (PROGCOB04) E PELO AUMENTO DE MERITO (PROGCOB11)
+      * ALTERADO = 23/06/2024 - QUANDO A SIMULACAO E REJEITADA (VALOR
+      *            INICIAL OU PERIODO INVALIDO, OU TAXA MENSAL ACIMA DE
+      *            100%), O RETURN-CODE VOLTA DIFERENTE DE ZERO PARA QUE
+      *            UM JCL CONSIGA DETECTAR A FALHA POR COND
+      * ALTERADO = 25/06/2024 - SEPARADO O DISPLAY DO ACCEPT DE
+      *            WRK-TX-MENSAL EM DUAS SENTENCAS; ESTAVAM NUMA SO
+      *            (O ACCEPT VIRAVA OPERANDO DO DISPLAY) E O CAMPO
+      *            NUNCA ERA LIDO, FICANDO SEMPRE ZERO E BLOQUEANDO
+      *            0200-PROCESSAR PARA TODA SIMULACAO
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE ASSIGN TO 'RATETAB'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RATETAB.
+
+           SELECT AMORT-RPT ASSIGN TO 'AMORTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AMORTRPT.
+
+           SELECT AUDIT-TRAIL ASSIGN TO 'AUDITTRL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITTRL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-TABLE.
+       01  RT-REGISTRO.
+           02 RT-TAXA          PIC 9(02)V99.
+
+       FD  AMORT-RPT.
+       01  AR-LINHA            PIC X(80).
+
+       FD  AUDIT-TRAIL.
+           COPY 'AUDITTRL.COB'.
+
+       WORKING-STORAGE SECTION.
+       77  WRK-VL-INICIAL     PIC 9(06)V99    VALUE ZEROS.
+       77  WRK-PERIODO        PIC 9(02)       VALUE ZEROS.
+       77  WRK-TX-MENSAL      PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-TX-DO-MES      PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-SALDO-INICIAL  PIC 9(06)V99    VALUE ZEROS.
+       77  WRK-JUROS-MES      PIC 9(06)V99    VALUE ZEROS.
+       77  WRK-MT-FINAL       PIC 9(06)V99    VALUE ZEROS.
+       77  WRK-MD-ED          PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WRK-MES-ATUAL      PIC 9(02)       VALUE ZEROS.
+       77  WRK-FS-RATETAB     PIC X(02)       VALUE ZEROS.
+       77  WRK-FS-AMORTRPT    PIC X(02)       VALUE ZEROS.
+       77  WRK-EOF-RATETAB    PIC X(01)       VALUE 'N'.
+           88 FIM-RATETAB     VALUE 'S'.
+       77  WRK-RATETAB-ABERTO PIC X(01)       VALUE 'N'.
+           88 RATETAB-ABERTO  VALUE 'S'.
+       77  WRK-VLINICIAL-OK  PIC X(01)       VALUE 'S'.
+           88 VLINICIAL-VALIDO VALUE 'S'.
+       77  WRK-PERIODO-OK    PIC X(01)       VALUE 'S'.
+           88 PERIODO-VALIDO   VALUE 'S'.
+       77  WRK-FS-AUDITTRL   PIC X(02)       VALUE ZEROS.
+       77  WRK-DATASYS       PIC 9(08)       VALUE ZEROS.
+       77  WRK-HORASYS       PIC 9(08)       VALUE ZEROS.
+       77  WRK-ENTRADA-ED    PIC X(30)       VALUE SPACES.
+       01  AR-DETALHE.
+           02 FILLER            PIC X(06) VALUE 'MES ' .
+           02 AR-D-MES          PIC Z9.
+           02 FILLER            PIC X(12) VALUE ' SALDO INI. '.
+           02 AR-D-SALDO-INI    PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(08) VALUE ' JUROS '.
+           02 AR-D-JUROS        PIC ZZZ.ZZ9,99.
+           02 FILLER            PIC X(12) VALUE ' SALDO FIN. '.
+           02 AR-D-SALDO-FIM    PIC ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF VLINICIAL-VALIDO AND PERIODO-VALIDO
+                                  AND WRK-TX-MENSAL > 0
+                                  AND WRK-TX-MENSAL NOT > 100
+               PERFORM 0200-PROCESSAR
+           ELSE
+               IF WRK-TX-MENSAL > 100
+                   DISPLAY 'TAXA MENSAL ACIMA DE 100% - REVISE O VALOR'
+               ELSE
+                   DISPLAY 'DADOS INVALIDOS - SIMULACAO CANCELADA'
+               END-IF
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORASYS FROM TIME.
+
+           DISPLAY 'ENTRE COM O VALOR INICIAL: '
+           ACCEPT WRK-VL-INICIAL.
+           COPY 'VALIDANUM.CPY'
+               REPLACING VN-CAMPO  BY WRK-VL-INICIAL
+                         VN-MINIMO BY 1
+                         VN-MAXIMO BY 999999
+                         VN-FLAG   BY WRK-VLINICIAL-OK
+                         VN-NOME   BY 'VALOR INICIAL'.
+
+           DISPLAY 'ENTRE QUANTIDADE DE MESES: '
+           ACCEPT WRK-PERIODO.
+           COPY 'VALIDANUM.CPY'
+               REPLACING VN-CAMPO  BY WRK-PERIODO
+                         VN-MINIMO BY 1
+                         VN-MAXIMO BY 99
+                         VN-FLAG   BY WRK-PERIODO-OK
+                         VN-NOME   BY 'QUANTIDADE DE MESES'.
+
+           DISPLAY 'TX REMUNERACAO MENSAL EM %: '.
+           ACCEPT WRK-TX-MENSAL.
+
+           OPEN OUTPUT AMORT-RPT.
+
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WRK-FS-AUDITTRL = '05' OR WRK-FS-AUDITTRL = '35'
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+
+           OPEN INPUT RATE-TABLE.
+           IF WRK-FS-RATETAB = '00'
+               MOVE 'S' TO WRK-RATETAB-ABERTO
+               PERFORM 0110-LER-TAXA-MES
+           END-IF.
+
+       0110-LER-TAXA-MES.
+           READ RATE-TABLE
+               AT END
+                   MOVE 'S' TO WRK-EOF-RATETAB
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE WRK-VL-INICIAL TO WRK-MT-FINAL.
+
+           PERFORM WRK-PERIODO TIMES
+               ADD 1 TO WRK-MES-ATUAL
+               MOVE WRK-TX-MENSAL TO WRK-TX-DO-MES
+               IF RATETAB-ABERTO AND NOT FIM-RATETAB
+                   MOVE RT-TAXA TO WRK-TX-DO-MES
+                   PERFORM 0110-LER-TAXA-MES
+               END-IF
+
+               MOVE WRK-MT-FINAL TO WRK-SALDO-INICIAL
+               COMPUTE WRK-JUROS-MES = WRK-SALDO-INICIAL *
+                                        (WRK-TX-DO-MES / 100)
+               COMPUTE WRK-MT-FINAL = WRK-SALDO-INICIAL + WRK-JUROS-MES
+
+               MOVE WRK-MES-ATUAL     TO AR-D-MES
+               MOVE WRK-SALDO-INICIAL TO AR-D-SALDO-INI
+               MOVE WRK-JUROS-MES     TO AR-D-JUROS
+               MOVE WRK-MT-FINAL      TO AR-D-SALDO-FIM
+               WRITE AR-LINHA FROM AR-DETALHE
+           END-PERFORM.
+
+           MOVE WRK-MT-FINAL TO WRK-MD-ED
+           DISPLAY 'O MONTANTE FINAL R$ ' WRK-MD-ED.
+
+           PERFORM 0210-REGISTRAR-AUDITORIA.
+
+       0210-REGISTRAR-AUDITORIA.
+           MOVE SPACES TO WRK-ENTRADA-ED.
+           STRING 'VL INI ' WRK-VL-INICIAL ' / ' WRK-PERIODO ' MESES'
+               DELIMITED BY SIZE INTO WRK-ENTRADA-ED.
+
+           MOVE WRK-DATASYS  TO AT-DATA.
+           MOVE WRK-HORASYS  TO AT-HORA.
+           MOVE 'BATCH'      TO AT-USUARIO.
+           MOVE 'PROGCOBD04' TO AT-PROGRAMA.
+           MOVE 'JUROS COMPOSTOS' TO AT-OPERACAO.
+           MOVE WRK-ENTRADA-ED TO AT-ENTRADA.
+           MOVE WRK-MD-ED    TO AT-RESULTADO.
+           WRITE AT-REGISTRO.
+
+       0300-FINALIZAR.
+           DISPLAY '-------------------------'
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           IF RATETAB-ABERTO
+               CLOSE RATE-TABLE
+           END-IF.
+           CLOSE AMORT-RPT.
+           CLOSE AUDIT-TRAIL.
