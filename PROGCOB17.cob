@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB17.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: CONFERIR SE PROGCOB07 (IF ANINHADO) E PROGCOB08
+      *     (EVALUATE/TABELA) CHEGAM NO MESMO STATUS APROVADO/
+      *     RECUPERACAO/REPROVADO PARA O MESMO PAR DE NOTAS, JA QUE
+      *     SAO DUAS IMPLEMENTACOES INDEPENDENTES DA MESMA REGRA E
+      *     PODEM DIVERGIR SEM QUE NINGUEM PERCEBA
+      * DATA = 22/06/2024
+      * ALTERADO = 22/06/2024 - PROGCOB07 E PROGCOB08 PASSARAM A CHAMAR
+      *            A MESMA SUBROTINA PROGCOB18 EM VEZ DE MANTER CADA UM
+      *            A SUA PROPRIA REGRA; ESTE PROGRAMA CONTINUA REPRO-
+      *            DUZINDO AS DUAS REGRAS ORIGINAIS (FAIXA FIXA E
+      *            TABELA GRDPLCY) E PASSA A SERVIR COMO CONFERENCIA DE
+      *            QUE A TABELA CARREGADA PELA PROGCOB18 NAO SE DESVIOU
+      *            DA FAIXA FIXA HISTORICA
+      * ALTERADO = 26/06/2024 - 0110-CARREGAR-POLICY PASSOU A CONFERIR
+      *            WRK-FS-GRDPLCY = '00' ANTES DO LOOP DE LEITURA (SEM
+      *            O GRDPLCY, O READ NUNCA DISPARAVA O AT END E O
+      *            PROGRAMA TRAVAVA NUM LOOP INFINITO) E A PARAR DE
+      *            CARREGAR AO ATINGIR AS 20 POSICOES DA WRK-TB-ITEM,
+      *            EVITANDO ESTOURAR A TABELA SE O ARQUIVO TIVER MAIS
+      *            FAIXAS DO QUE O OCCURS SUPORTA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-INPUT ASSIGN TO 'RECONIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RECONIN.
+
+           SELECT GRADING-POLICY ASSIGN TO 'GRDPLCY'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRDPLCY.
+
+           SELECT RECON-RPT ASSIGN TO 'RECONRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RECONRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-INPUT.
+       01  RI-REGISTRO.
+           02 RI-NOTA1         PIC 9(02)V9.
+           02 RI-NOTA2         PIC 9(02)V9.
+
+       FD  GRADING-POLICY.
+       01  GP-REGISTRO.
+           02 GP-INICIO        PIC 9(03)V99.
+           02 GP-FIM           PIC 9(03)V99.
+           02 GP-STATUS        PIC X(11).
+
+       FD  RECON-RPT.
+       01  RR-LINHA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NOTA1            PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-NOTA2            PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-MD               PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-STATUS-07        PIC X(11)    VALUE SPACES.
+       77 WRK-STATUS-08        PIC X(11)    VALUE SPACES.
+       77 WRK-FS-RECONIN       PIC X(02)    VALUE ZEROS.
+       77 WRK-EOF-RECONIN      PIC X(01)    VALUE 'N'.
+          88 FIM-RECONIN       VALUE 'S'.
+       77 WRK-FS-GRDPLCY       PIC X(02)    VALUE ZEROS.
+       77 WRK-EOF-GRDPLCY      PIC X(01)    VALUE 'N'.
+          88 FIM-GRDPLCY       VALUE 'S'.
+       77 WRK-FS-RECONRPT      PIC X(02)    VALUE ZEROS.
+       77 WRK-IDX              PIC 9(02)    VALUE ZEROS.
+       77 WRK-QT-PARES         PIC 9(04)    VALUE ZEROS.
+       77 WRK-QT-DIVERGENTES   PIC 9(04)    VALUE ZEROS.
+       01  WRK-TB-POLICY.
+           02 WRK-TB-QTD        PIC 9(02) VALUE ZEROS.
+           02 WRK-TB-ITEM OCCURS 20 TIMES
+                          INDEXED BY WRK-TB-IDX.
+               03 WRK-TB-INICIO  PIC 9(03)V99.
+               03 WRK-TB-FIM     PIC 9(03)V99.
+               03 WRK-TB-STATUS  PIC X(11).
+       01  RR-DETALHE.
+           02 FILLER            PIC X(15) VALUE 'DIVERGENCIA N1='.
+           02 RR-D-NOTA1        PIC Z9,9.
+           02 FILLER            PIC X(04) VALUE ' N2='.
+           02 RR-D-NOTA2        PIC Z9,9.
+           02 FILLER            PIC X(15) VALUE ' PROGCOB07='.
+           02 RR-D-STATUS07     PIC X(11).
+           02 FILLER            PIC X(11) VALUE ' PROGCOB08='.
+           02 RR-D-STATUS08     PIC X(11).
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-RECONIN.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           PERFORM 0110-CARREGAR-POLICY.
+
+           OPEN INPUT RECON-INPUT.
+           OPEN OUTPUT RECON-RPT.
+           PERFORM 0120-LER-PAR.
+
+       0110-CARREGAR-POLICY.
+           OPEN INPUT GRADING-POLICY.
+           IF WRK-FS-GRDPLCY = '00'
+               PERFORM 0130-LER-POLICY
+               PERFORM UNTIL FIM-GRDPLCY
+                              OR WRK-TB-QTD = 20
+                   ADD 1 TO WRK-TB-QTD
+                   SET WRK-TB-IDX TO WRK-TB-QTD
+                   MOVE GP-INICIO TO WRK-TB-INICIO(WRK-TB-IDX)
+                   MOVE GP-FIM    TO WRK-TB-FIM(WRK-TB-IDX)
+                   MOVE GP-STATUS TO WRK-TB-STATUS(WRK-TB-IDX)
+                   PERFORM 0130-LER-POLICY
+               END-PERFORM
+               CLOSE GRADING-POLICY
+           END-IF.
+
+       0120-LER-PAR.
+           READ RECON-INPUT
+               AT END
+                   MOVE 'S' TO WRK-EOF-RECONIN
+           END-READ.
+
+       0130-LER-POLICY.
+           READ GRADING-POLICY
+               AT END
+                   MOVE 'S' TO WRK-EOF-GRDPLCY
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE RI-NOTA1 TO WRK-NOTA1.
+           MOVE RI-NOTA2 TO WRK-NOTA2.
+           ADD 1 TO WRK-QT-PARES.
+
+           COMPUTE WRK-MD = (WRK-NOTA1 + WRK-NOTA2) / 2.
+
+           PERFORM 0210-AVALIAR-PROGCOB07.
+           PERFORM 0220-AVALIAR-PROGCOB08.
+
+           IF WRK-STATUS-07 NOT = WRK-STATUS-08
+               ADD 1 TO WRK-QT-DIVERGENTES
+               MOVE WRK-NOTA1     TO RR-D-NOTA1
+               MOVE WRK-NOTA2     TO RR-D-NOTA2
+               MOVE WRK-STATUS-07 TO RR-D-STATUS07
+               MOVE WRK-STATUS-08 TO RR-D-STATUS08
+               WRITE RR-LINHA FROM RR-DETALHE
+               DISPLAY RR-LINHA
+           END-IF.
+
+           PERFORM 0120-LER-PAR.
+
+      *    REPRODUZ FIELMENTE A DECISAO ATUAL DO PROGCOB07 (IF AN-
+      *    INHADO COM FAIXAS FIXAS), PARA COMPARAR CONTRA O RESULTADO
+      *    DO PROGCOB08 SOBRE O MESMO PAR DE NOTAS
+       0210-AVALIAR-PROGCOB07.
+           IF WRK-MD >= 6
+               MOVE 'APROVADO' TO WRK-STATUS-07
+           ELSE
+               IF WRK-MD >= 2
+                   MOVE 'RECUPERACAO' TO WRK-STATUS-07
+               ELSE
+                   MOVE 'REPROVADO' TO WRK-STATUS-07
+               END-IF
+           END-IF.
+
+      *    REPRODUZ FIELMENTE A DECISAO ATUAL DO PROGCOB08 (TABELA
+      *    DE FAIXAS CARREGADA DO GRADING-POLICY)
+       0220-AVALIAR-PROGCOB08.
+           MOVE 'REPROVADO' TO WRK-STATUS-08.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                           UNTIL WRK-IDX > WRK-TB-QTD
+               IF WRK-MD >= WRK-TB-INICIO(WRK-IDX) AND
+                  WRK-MD <= WRK-TB-FIM(WRK-IDX)
+                   MOVE WRK-TB-STATUS(WRK-IDX) TO WRK-STATUS-08
+               END-IF
+           END-PERFORM.
+
+       0300-FINALIZAR.
+           DISPLAY '-------------------------'
+           DISPLAY 'PARES CONFERIDOS...... ' WRK-QT-PARES.
+           DISPLAY 'DIVERGENCIAS.......... ' WRK-QT-DIVERGENTES.
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE RECON-INPUT.
+           CLOSE RECON-RPT.
