@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB20.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: LER O STUDENT-FILE INTEIRO (TODAS AS TURMAS) E
+      *     MONTAR O RESUMO DE FINAL DE PERIODO DA ESCOLA, COM O
+      *     TOTAL DE APROVADO/RECUPERACAO/EXAME/REPROVADO POR TURMA
+      * DATA = 23/06/2024
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO 'STUDENT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-STUDENT.
+
+           SELECT TERM-SUMMARY-RPT ASSIGN TO 'TERMRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TERMRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY 'STUDENT.COB'.
+
+       FD  TERM-SUMMARY-RPT.
+       01  TR-LINHA            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NOTA1         PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-NOTA2         PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-MD            PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-STATUS-FINAL  PIC X(11)    VALUE SPACES.
+       77 WRK-FS-STUDENT    PIC X(02)    VALUE ZEROS.
+       77 WRK-EOF-STUDENT   PIC X(01)    VALUE 'N'.
+          88 FIM-STUDENT    VALUE 'S'.
+       77 WRK-FS-TERMRPT    PIC X(02)    VALUE ZEROS.
+       77 WRK-IDX           PIC 9(02)    VALUE ZEROS.
+       77 WRK-QT-ALUNOS     PIC 9(04)    VALUE ZEROS.
+       01  WRK-TB-TURMAS.
+           02 WRK-TB-QTD        PIC 9(02) VALUE ZEROS.
+           02 WRK-TB-ITEM OCCURS 20 TIMES
+                          INDEXED BY WRK-TB-IDX.
+               03 WRK-TB-TURMA      PIC X(05).
+               03 WRK-TB-APROVADO   PIC 9(04) VALUE ZEROS.
+               03 WRK-TB-RECUP      PIC 9(04) VALUE ZEROS.
+               03 WRK-TB-EXAME      PIC 9(04) VALUE ZEROS.
+               03 WRK-TB-REPROV     PIC 9(04) VALUE ZEROS.
+       01  TR-DETALHE.
+           02 FILLER            PIC X(08) VALUE 'TURMA '.
+           02 TR-D-TURMA        PIC X(05).
+           02 FILLER            PIC X(12) VALUE ' APROVADO '.
+           02 TR-D-APROVADO     PIC ZZZ9.
+           02 FILLER            PIC X(14) VALUE ' RECUPERACAO '.
+           02 TR-D-RECUP        PIC ZZZ9.
+           02 FILLER            PIC X(08) VALUE ' EXAME '.
+           02 TR-D-EXAME        PIC ZZZ9.
+           02 FILLER            PIC X(12) VALUE ' REPROVADO '.
+           02 TR-D-REPROV       PIC ZZZ9.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-STUDENT.
+           PERFORM 0300-FINALIZAR.
+
+           GOBACK.
+
+       0100-INICIALIZAR.
+           OPEN INPUT STUDENT-FILE.
+           OPEN OUTPUT TERM-SUMMARY-RPT.
+           PERFORM 0110-LER-ALUNO.
+
+       0110-LER-ALUNO.
+           READ STUDENT-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-STUDENT
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE STD-NOTA1 TO WRK-NOTA1.
+           MOVE STD-NOTA2 TO WRK-NOTA2.
+           COMPUTE WRK-MD = (WRK-NOTA1 + WRK-NOTA2) / 2.
+
+           CALL 'PROGCOB18' USING WRK-MD WRK-STATUS-FINAL.
+
+           PERFORM 0210-LOCALIZAR-TURMA.
+           PERFORM 0220-ACUMULAR-TURMA.
+
+           ADD 1 TO WRK-QT-ALUNOS.
+           PERFORM 0110-LER-ALUNO.
+
+      *    PROCURA A TURMA DO ALUNO NA TABELA; SE NAO ACHAR, ABRE UMA
+      *    LINHA NOVA NO FIM DA TABELA PARA ELA
+       0210-LOCALIZAR-TURMA.
+           MOVE ZEROS TO WRK-IDX.
+           PERFORM VARYING WRK-TB-IDX FROM 1 BY 1
+                           UNTIL WRK-TB-IDX > WRK-TB-QTD
+               IF STD-TURMA = WRK-TB-TURMA(WRK-TB-IDX)
+                   MOVE WRK-TB-IDX TO WRK-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WRK-IDX = ZEROS
+               ADD 1 TO WRK-TB-QTD
+               SET WRK-TB-IDX TO WRK-TB-QTD
+               MOVE STD-TURMA TO WRK-TB-TURMA(WRK-TB-IDX)
+               MOVE WRK-TB-QTD TO WRK-IDX
+           ELSE
+               SET WRK-TB-IDX TO WRK-IDX
+           END-IF.
+
+       0220-ACUMULAR-TURMA.
+           EVALUATE WRK-STATUS-FINAL
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-TB-APROVADO(WRK-TB-IDX)
+               WHEN 'RECUPERACAO'
+                   ADD 1 TO WRK-TB-RECUP(WRK-TB-IDX)
+               WHEN 'EXAME'
+                   ADD 1 TO WRK-TB-EXAME(WRK-TB-IDX)
+               WHEN OTHER
+                   ADD 1 TO WRK-TB-REPROV(WRK-TB-IDX)
+           END-EVALUATE.
+
+       0300-FINALIZAR.
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'RESUMO DE FINAL DE PERIODO'
+           DISPLAY 'ALUNOS PROCESSADOS.... ' WRK-QT-ALUNOS.
+
+           PERFORM VARYING WRK-TB-IDX FROM 1 BY 1
+                           UNTIL WRK-TB-IDX > WRK-TB-QTD
+               MOVE WRK-TB-TURMA(WRK-TB-IDX)    TO TR-D-TURMA
+               MOVE WRK-TB-APROVADO(WRK-TB-IDX) TO TR-D-APROVADO
+               MOVE WRK-TB-RECUP(WRK-TB-IDX)    TO TR-D-RECUP
+               MOVE WRK-TB-EXAME(WRK-TB-IDX)    TO TR-D-EXAME
+               MOVE WRK-TB-REPROV(WRK-TB-IDX)   TO TR-D-REPROV
+               WRITE TR-LINHA FROM TR-DETALHE
+               DISPLAY TR-LINHA
+           END-PERFORM.
+
+           DISPLAY 'FINALIZAR O PROCESSAMENTO'.
+
+           CLOSE STUDENT-FILE.
+           CLOSE TERM-SUMMARY-RPT.
