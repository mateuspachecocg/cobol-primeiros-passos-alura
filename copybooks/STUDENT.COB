@@ -0,0 +1,11 @@
+      *********************************
+      * COPYBOOK: STUDENT.COB
+      * LAYOUT DO REGISTRO DO STUDENT-FILE, COMPARTILHADO PELOS
+      * PROGRAMAS DE AVALIACAO DE ALUNOS (PROGCOB07, PROGCOB12 E
+      * O RESUMO DE FINAL DE PERIODO)
+      *********************************
+       01  STD-REGISTRO.
+           02 STD-NOME     PIC X(20).
+           02 STD-TURMA    PIC X(05).
+           02 STD-NOTA1    PIC 9(02)V9.
+           02 STD-NOTA2    PIC 9(02)V9.
