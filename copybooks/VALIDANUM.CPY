@@ -0,0 +1,19 @@
+      *********************************
+      * COPYBOOK: VALIDANUM.CPY
+      * ROTINA COMPARTILHADA DE CRITICA DE ENTRADA NUMERICA, PARA SER
+      * INCLUIDA VIA COPY ... REPLACING LOGO APOS O ACCEPT QUE RECEBE
+      * O CAMPO DO OPERADOR. CONFERE SE O CAMPO E NUMERICO E SE ESTA
+      * DENTRO DA FAIXA MINIMA E MAXIMA PASSADAS PELO CHAMADOR; QUANDO
+      * NAO ESTIVER, ARMA A CHAVE DE INVALIDO PARA O PARAGRAFO CHAMADOR
+      * DECIDIR O QUE FAZER (REJEITAR O REGISTRO, PEDIR DE NOVO, ETC),
+      * EM VEZ DE CADA PROGRAMA REPETIR O MESMO IF NUMERIC/FAIXA
+      *********************************
+           IF VN-CAMPO NUMERIC
+                        AND VN-CAMPO NOT LESS VN-MINIMO
+                        AND VN-CAMPO NOT GREATER VN-MAXIMO
+               MOVE 'S' TO VN-FLAG
+           ELSE
+               MOVE 'N' TO VN-FLAG
+               DISPLAY '*** ' VN-NOME ' INVALIDO - INFORME DE '
+                   VN-MINIMO ' A ' VN-MAXIMO ' ***'
+           END-IF.
