@@ -0,0 +1,16 @@
+      *********************************
+      * COPYBOOK: AUDITTRL.COB
+      * LAYOUT COMUM DA TRILHA DE AUDITORIA (AUDIT-TRAIL), COMPARTILHADO
+      * POR TODO PROGRAMA QUE PRECISA REGISTRAR QUEM RODOU O QUE, QUANDO,
+      * COM QUE ENTRADA E COM QUE RESULTADO - HOJE OS FECHAMENTOS DE
+      * FOLHA (PROGCOB04), AUMENTO POR MERITO (PROGCOB11) E JUROS
+      * COMPOSTOS (PROGCOBD04)
+      *********************************
+       01  AT-REGISTRO.
+           02 AT-DATA          PIC 9(08).
+           02 AT-HORA          PIC 9(08).
+           02 AT-USUARIO       PIC X(08).
+           02 AT-PROGRAMA      PIC X(10).
+           02 AT-OPERACAO      PIC X(20).
+           02 AT-ENTRADA       PIC X(30).
+           02 AT-RESULTADO     PIC X(30).
