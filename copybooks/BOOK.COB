@@ -0,0 +1,11 @@
+      *********************************
+      * COPYBOOK: BOOK.COB
+      * CAMPOS DE ACUMULACAO DE VENDAS DO PROGCOB15 (ANTES DECLARADOS
+      * INLINE, VER OS 77-LEVEL COMENTADOS LOGO ACIMA DO COPY NO
+      * PROGRAMA). WRK-MEDIA FOI ACRESCENTADO PARA A MEDIA CORRENTE
+      * DE VENDA
+      *********************************
+       77 WRK-VENDAS    PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-QT        PIC 9(03)    VALUE 0.
+       77 WRK-ACUM      PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-MEDIA     PIC 9(06)V99 VALUE ZEROS.
