@@ -0,0 +1,10 @@
+      *********************************
+      * COPYBOOK: EMPLOYEE.COB
+      * LAYOUT DO REGISTRO DO EMPLOYEE-MASTER, COMPARTILHADO PELOS
+      * PROGRAMAS DE FOLHA DE PAGAMENTO (PROGCOB04) E DE AUMENTO
+      * SALARIAL POR TEMPO DE CASA (PROGCOB11)
+      *********************************
+       01  EM-REGISTRO.
+           02 EM-NOME       PIC X(20).
+           02 EM-SALARIO    PIC 9(06)V99.
+           02 EM-ANO-POSSE  PIC 9(04).
