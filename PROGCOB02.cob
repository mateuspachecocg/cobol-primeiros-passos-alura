@@ -1,16 +1,60 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB01.
-      *********************************
-      * AREA DE COMENTARIOS -REMARKS
-      * AUTHOR = MATEUS (ALURA) MATAL
-      * OBJETIVO: IMPRIMIR UMA STRING
-      * DATA = 21/05/2024
-      ********************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME... ' WRK-NOME.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB02.
+      *********************************
+      * AREA DE COMENTARIOS -REMARKS
+      * AUTHOR = MATEUS (ALURA) MATAL
+      * OBJETIVO: IMPRIMIR UMA STRING
+      * DATA = 21/05/2024
+      * ALTERADO = 03/06/2024 - GRAVA O NOME DIGITADO NO
+      *            NAME-LOG PARA NAO PERDER A CAPTURA
+      * ALTERADO = 05/06/2024 - O CADASTRO COMPLETO DO CLIENTE
+      *            (CPF, ENDERECO, TELEFONE) PASSOU A SER FEITO
+      *            NO PROGCOBD01, QUE MANTEM O CUSTOMER-MASTER
+      *            OFICIAL CHAVEADO POR CPF. ESTE PROGRAMA CONTINUA
+      *            SO UM LOG DE NOMES DA TRIAGEM INICIAL, POR ISSO
+      *            GRAVA EM ARQUIVO PROPRIO (NAME-LOG) E NAO MAIS
+      *            EM 'CUSTMAST'.
+      * ALTERADO = 16/06/2024 - PROGRAM-ID RENOMEADO DE PROGCOB01
+      *            PARA PROGCOB02 PARA NAO COLIDIR COM OS OUTROS
+      *            PROGRAMAS QUE COMPILAVAM COMO PROGCOB01
+      * ALTERADO = 26/06/2024 - TROCADO STOP RUN POR GOBACK NO FIM DO
+      *            PROGRAMA; ELE PASSOU A SER CHAMADO POR CALL A PARTIR
+      *            DO MENU (PROGCOB10/PROGCOB19), E UM STOP RUN DENTRO
+      *            DE UM SUBPROGRAMA ENCERRAVA O RUN UNIT INTEIRO,
+      *            MATANDO O MENU NA PRIMEIRA OPCAO ESCOLHIDA
+      ********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-LOG ASSIGN TO 'NAMELOG'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NL-NOME
+               FILE STATUS IS WRK-FS-NAMELOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-LOG.
+       01  NL-REGISTRO.
+           02 NL-NOME     PIC X(20).
+       WORKING-STORAGE SECTION.
+       77 WRK-NOME          PIC X(20) VALUE SPACES.
+       77 WRK-FS-NAMELOG    PIC X(02) VALUE ZEROS.
+       PROCEDURE DIVISION.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           DISPLAY 'NOME... ' WRK-NOME.
+
+           OPEN I-O NAME-LOG.
+           IF WRK-FS-NAMELOG = '35'
+               OPEN OUTPUT NAME-LOG
+               CLOSE NAME-LOG
+               OPEN I-O NAME-LOG
+           END-IF.
+
+           MOVE WRK-NOME TO NL-NOME.
+           WRITE NL-REGISTRO
+               INVALID KEY
+                   DISPLAY 'NOME JA REGISTRADO NA TRIAGEM - ' WRK-NOME
+           END-WRITE.
+
+           CLOSE NAME-LOG.
+           GOBACK.
